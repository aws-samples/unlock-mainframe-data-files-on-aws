@@ -0,0 +1,168 @@
+//EMPNITE0 JOB (ACCTNO),'NIGHTLY EMP MASTER UPDATE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*************************************************************
+//*  EMPNITE0  -  NIGHTLY EMPLOYEE MASTER UPDATE JOB STREAM
+//*
+//*  SORTS/MERGES THE NIGHTLY TRANSACTION EXTRACT INTO EMP-ID
+//*  SEQUENCE AND APPLIES IT AGAINST THE EMPLOYEE MASTER VIA
+//*  EMPUPD01.  THE MASTER UPDATE STEP (EMPUPDT) IS CHECKPOINTED
+//*  EVERY 1000 TRANSACTIONS (SEE THE I-O-CONTROL RERUN CLAUSE
+//*  IN EMPUPD01) SO AN ABEND PARTWAY THROUGH A LARGE RUN CAN BE
+//*  RESTARTED FROM THE LAST CHECKPOINT RATHER THAN REPROCESSING
+//*  THE WHOLE OVERNIGHT WINDOW.
+//*
+//*  RESTART PROCEDURE
+//*  ------------------
+//*  IF EMPUPDT ABENDS, RESUBMIT THIS JOB WITH
+//*      RESTART=EMPUPDT,RD=R
+//*  ON THE JOB CARD.  THE EMPUPDT STEP'S RD=R PARAMETER TELLS
+//*  THE SYSTEM TO HONOR A CHECKPOINT RESTART FROM SYSCKEOV
+//*  RATHER THAN STARTING EMPUPDT OVER AT RECORD ONE.  IF THE
+//*  ABEND OCCURRED IN EMPSORT INSTEAD, A PLAIN STEP RESTART
+//*  (RESTART=EMPSORT) IS SUFFICIENT SINCE THAT STEP IS SHORT
+//*  AND IDEMPOTENT.
+//*
+//*  THE EMPLOYEE MASTER IS A VSAM KSDS KEYED ON EMP-ID WITH AN
+//*  ALTERNATE INDEX OVER EMP-ID-X (PATH EMPPROD.MASTER.EMP.XPATH)
+//*  SO HR INTERFACE FEEDS CAN LOOK RECORDS UP BY THE ALPHA EMP-ID-X
+//*  DIRECTLY.  THREE GENERATIONS OF CLUSTER/ALTERNATE-INDEX EXIST
+//*  AT ALL TIMES - EMPPROD.MASTER.EMP.KSDS (CURRENT), .KSDS.NEW
+//*  (TONIGHT'S LOAD TARGET) AND .KSDS.OLD (PREVIOUS GENERATION,
+//*  KEPT ONE DAY AS A FALLBACK).  ALL THREE ARE DEFINED ONCE, WITH
+//*  THE REUSE ATTRIBUTE, BY THE EMPMDEFN ONE-TIME/PERIODIC IDCAMS
+//*  SETUP STREAM (NOT SHOWN HERE) - REUSE MEANS VSAM EMPTIES A
+//*  CLUSTER AUTOMATICALLY THE NEXT TIME IT IS OPENED FOR OUTPUT, SO
+//*  THIS NIGHTLY STREAM NEVER NEEDS TO DELETE OR REDEFINE THE
+//*  CLUSTERS OR ALTERNATE INDEXES THEMSELVES; IT ONLY REPOPULATES
+//*  .KSDS.NEW, REBUILDS ITS ALTERNATE INDEX (EMPBLDX), AND THEN
+//*  ROTATES ALL THREE GENERATIONS FORWARD BY RENAME (EMPMSTCP) SO
+//*  THE OLDEST GENERATION BECOMES TOMORROW NIGHT'S .KSDS.NEW, READY
+//*  TO BE EMPTIED AND RELOADED IN TURN.  THE XPATH PATH OBJECT DOES
+//*  NOT SURVIVE THIS RENAME-BASED ROTATION THE SAME WAY - A PATH'S
+//*  CATALOG ASSOCIATION IS ESTABLISHED AT DEFINE TIME AGAINST A
+//*  SPECIFIC ALTERNATE-INDEX ENTRY, NOT AGAINST WHATEVER CLUSTER
+//*  PRESENTLY HOLDS THE BASE NAME, SO EMPMSTCP DELETES AND
+//*  REDEFINES XPATH AGAINST THE NEW GENERATION EVERY NIGHT RATHER
+//*  THAN LETTING IT RIDE THROUGH THE RENAMES.
+//*************************************************************
+//*
+//*************************************************************
+//*  EMPVALD  -  FIELD-EDIT VALIDATION PASS AGAINST THE RAW
+//*              NIGHTLY EXTRACT, BEFORE ANYTHING IS SORTED OR
+//*              APPLIED TO THE MASTER.  RECORDS THAT FAIL ANY
+//*              EDIT (BAD DOB, SALARY OUT OF RANGE, NEGATIVE
+//*              DEPENDENTS, EMP-YOE-CUR OVER EMP-YOE-TOTAL) ARE
+//*              WRITTEN TO THE EXCEPTION REPORT INSTEAD OF THE
+//*              GOOD-RECORD OUTPUT, SO EMPSORT/EMPUPDT NEVER SEE
+//*              THEM.
+//*************************************************************
+//EMPVALD  EXEC PGM=EMPVAL01
+//EMPVCTL  DD DSN=EMPPROD.VALIDATE.SALARY.CEILING,DISP=SHR
+//EMPVIN   DD DSN=EMPPROD.TRAN.EXTRACT.NIGHTLY,DISP=SHR
+//EMPVGD   DD DSN=&&TRANVGD,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=15000)
+//EMPVEXC  DD DSN=EMPPROD.VALIDATE.EXCEPTIONS.NIGHTLY,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//EMPSORT  EXEC PGM=SORT,COND=(0,NE,EMPVALD)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=&&TRANVGD,DISP=(OLD,DELETE)
+//SORTOUT  DD DSN=&&TRANSRT,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=15000)
+//SYSIN    DD *
+  SORT FIELDS=(1,5,CH,A)
+/*
+//*
+//*************************************************************
+//*  EMPUPDT  -  APPLY SORTED TRANSACTIONS AGAINST THE MASTER
+//*              RD=R ENABLES CHECKPOINT/RESTART FOR THIS STEP
+//*************************************************************
+//EMPUPDT  EXEC PGM=EMPUPD01,RD=R,COND=(0,NE,EMPSORT)
+//EMPMAS   DD DSN=EMPPROD.MASTER.EMP.KSDS,DISP=SHR
+//EMPMASN  DD DSN=EMPPROD.MASTER.EMP.KSDS.NEW,DISP=OLD
+//EMPTRAN  DD DSN=&&TRANSRT,DISP=(OLD,DELETE)
+//EMPUAUD  DD DSN=EMPPROD.UPDATE.AUDIT.NIGHTLY,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EMPADRH  DD DSN=EMPPROD.ADDRESS.HISTORY,DISP=MOD
+//SYSCKEOV DD DSN=EMPPROD.EMPUPDT.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//*************************************************************
+//*  EMPBLDX  -  REBUILD THE EMP-ID-X ALTERNATE INDEX ON THE NEW
+//*              MASTER GENERATION NOW THAT IT IS FULLY LOADED.
+//*************************************************************
+//EMPBLDX  EXEC PGM=IDCAMS,COND=(0,NE,EMPUPDT)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  BLDINDEX INFILE(NEWMAS) OUTFILE(NEWAIX)
+/*
+//NEWMAS   DD DSN=EMPPROD.MASTER.EMP.KSDS.NEW,DISP=SHR
+//NEWAIX   DD DSN=EMPPROD.MASTER.EMP.KSDS.NEW.XIX,DISP=SHR
+//*
+//*************************************************************
+//*  EMPMSTCP  -  ROTATE ALL THREE MASTER GENERATIONS (CLUSTER
+//*               AND ALTERNATE INDEX) FORWARD BY RENAME:
+//*                 .KSDS.NEW (TONIGHT'S LOAD)  BECOMES .KSDS
+//*                 .KSDS     (TODAY'S CURRENT) BECOMES .KSDS.OLD
+//*                 .KSDS.OLD (YESTERDAY'S)     BECOMES .KSDS.NEW
+//*               NO CLUSTER OR ALTERNATE INDEX IS EVER DELETED -
+//*               THE GENERATION ROTATING INTO THE .KSDS.NEW SLOT
+//*               WAS DEFINED WITH THE REUSE ATTRIBUTE BY EMPMDEFN,
+//*               SO IT IS EMPTIED AUTOMATICALLY THE NEXT TIME
+//*               EMPUPD01 OPENS IT FOR OUTPUT.  .KSDS.TEMP IS A
+//*               TRANSIENT HOLDING NAME USED ONLY WHILE THE
+//*               THREE-WAY SWAP IS IN PROGRESS.  RUNS ONLY IF BOTH
+//*               EMPUPDT AND EMPBLDX COMPLETED - A FAILED
+//*               ALTERNATE-INDEX REBUILD MUST NOT LET A STALE OR
+//*               MISSING AIX GO LIVE.
+//*
+//*               THE XPATH PATH OBJECT IS DIFFERENT - UNLIKE THE
+//*               CLUSTER/AIX RENAMES ABOVE, A PATH'S ASSOCIATION TO
+//*               ITS ALTERNATE INDEX IS FIXED AT DEFINE TIME AND IS
+//*               NOT CARRIED FORWARD BY RENAMING THE AIX UNDERNEATH
+//*               IT, SO LEAVING XPATH ALONE WOULD QUIETLY LEAVE IT
+//*               POINTED AT WHAT IS NOW THE STALE .KSDS.OLD
+//*               GENERATION.  XPATH IS THEREFORE DELETED AND
+//*               REDEFINED AGAINST THE NEWLY-RENAMED .KSDS.XIX
+//*               ONCE THE RENAMES ABOVE ARE COMPLETE.  SET MAXCC
+//*               GUARDS THE DELETE ON THE FIRST-EVER RUN, BEFORE
+//*               XPATH HAS BEEN DEFINED AT ALL.
+//*************************************************************
+//EMPMSTCP EXEC PGM=IDCAMS,COND=((0,NE,EMPUPDT),(0,NE,EMPBLDX))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  ALTER  EMPPROD.MASTER.EMP.KSDS.OLD     -
+         NEWNAME(EMPPROD.MASTER.EMP.KSDS.TEMP)
+  ALTER  EMPPROD.MASTER.EMP.KSDS.OLD.XIX -
+         NEWNAME(EMPPROD.MASTER.EMP.KSDS.TEMP.XIX)
+  ALTER  EMPPROD.MASTER.EMP.KSDS         -
+         NEWNAME(EMPPROD.MASTER.EMP.KSDS.OLD)
+  ALTER  EMPPROD.MASTER.EMP.KSDS.XIX     -
+         NEWNAME(EMPPROD.MASTER.EMP.KSDS.OLD.XIX)
+  ALTER  EMPPROD.MASTER.EMP.KSDS.NEW     -
+         NEWNAME(EMPPROD.MASTER.EMP.KSDS)
+  ALTER  EMPPROD.MASTER.EMP.KSDS.NEW.XIX -
+         NEWNAME(EMPPROD.MASTER.EMP.KSDS.XIX)
+  ALTER  EMPPROD.MASTER.EMP.KSDS.TEMP    -
+         NEWNAME(EMPPROD.MASTER.EMP.KSDS.NEW)
+  ALTER  EMPPROD.MASTER.EMP.KSDS.TEMP.XIX -
+         NEWNAME(EMPPROD.MASTER.EMP.KSDS.NEW.XIX)
+  DELETE EMPPROD.MASTER.EMP.XPATH PATH
+  SET MAXCC = 0
+  DEFINE PATH (NAME(EMPPROD.MASTER.EMP.XPATH) -
+         PATHENTRY(EMPPROD.MASTER.EMP.KSDS.XIX))
+/*
+//
