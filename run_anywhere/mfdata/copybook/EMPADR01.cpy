@@ -0,0 +1,14 @@
+      *
+      * Employee Address History COBOL Layout
+      * Effective-dated snapshot of EMP-ADDRESS, keyed on EMP-ID
+      * plus the date the address became effective.  A new record
+      * is written whenever EMP-ADDR-LINE changes on the master so
+      * prior addresses are never lost.
+      *
+       01 EMP-ADDR-HIST-RECORD.
+         05 EMP-ID                      PIC 9(5).
+         05 EMP-ADDR-HIST-EFF-DATE      PIC X(10).
+         05 EMP-ADDRESS OCCURS 3 TIMES.
+            10 EMP-ADDR-LINE            PIC X(25).
+         05 FILLER                      PIC X(10).
+
