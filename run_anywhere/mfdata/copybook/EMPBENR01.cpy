@@ -0,0 +1,15 @@
+      *
+      * Employee Benefits Enrollment COBOL Layout
+      * One record per employee per run, holding the benefits tier
+      * and per-pay-period deduction amount computed from
+      * EMP-DEPENDENTS-NUM and EMP-YOE-TOTAL.  EMP-ID and EMP-NAME
+      * are carried over from EMP-RECORD so payroll can match this
+      * file back to the employee master without a separate lookup.
+      *
+       01 EMP-BENEFIT-RECORD.
+         05 EMP-ID                      PIC 9(5).
+         05 EMP-NAME                    PIC X(25).
+         05 EMP-BEN-TIER                PIC 9(01).
+         05 EMP-BEN-DEDUCTION           PIC 9(03)V99.
+         05 FILLER                      PIC X(10).
+
