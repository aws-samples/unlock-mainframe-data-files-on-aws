@@ -0,0 +1,529 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPUPD01.
+000300 AUTHOR. MFDATA-APPLICATIONS-GROUP.
+000400 INSTALLATION. MFDATA.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*  MODIFICATION HISTORY
+001000*------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   JDM   INITIAL VERSION - SEQUENTIAL MAINTENANCE
+001300*                   OF THE EMPLOYEE MASTER.  APPLIES ADD,
+001400*                   CHANGE AND DELETE TRANSACTIONS KEYED ON
+001500*                   EMP-ID.
+001600************************************************************
+001700*
+001800************************************************************
+001900*  PURPOSE -                                                *
+002000*    MATCHES A SORTED TRANSACTION FILE (ADD/CHANGE/DELETE)   *
+002100*    AGAINST THE OLD EMPLOYEE MASTER AND WRITES A NEW        *
+002200*    MASTER.  THE TRANSACTION FILE USES THE SAME EMP-RECORD *
+002300*    LAYOUT AS THE MASTER; THE TRAILING FILLER IS REPURPOSED *
+002400*    TO CARRY THE ACTION CODE (A/C/D).  ANY TRANSACTION      *
+002500*    WHOSE EMP-ID-X ALPHA REDEFINITION DOES NOT AGREE WITH   *
+002600*    ITS NUMERIC EMP-ID IS REJECTED RATHER THAN APPLIED, AND *
+002700*    IS LOGGED TO THE UPDATE AUDIT REPORT.                   *
+002800************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-ZSERIES.
+003200 OBJECT-COMPUTER. IBM-ZSERIES.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT EMP-MASTER-OLD-FILE ASSIGN TO EMPMAS
+003510         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS SEQUENTIAL
+003650         RECORD KEY IS EMP-ID OF EMP-MASTER-OLD-FILE
+003660         ALTERNATE RECORD KEY IS EMP-ID-X OF EMP-MASTER-OLD-FILE
+003800         FILE STATUS IS WS-MAS-OLD-STATUS.
+003900
+004000     SELECT EMP-MASTER-NEW-FILE ASSIGN TO EMPMASN
+004010         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS SEQUENTIAL
+004150         RECORD KEY IS EMP-ID OF EMP-MASTER-NEW-FILE
+004160         ALTERNATE RECORD KEY IS EMP-ID-X OF EMP-MASTER-NEW-FILE
+004300         FILE STATUS IS WS-MAS-NEW-STATUS.
+004400
+004500     SELECT EMP-TRAN-FILE ASSIGN TO EMPTRAN
+004600         ORGANIZATION IS SEQUENTIAL
+004700         ACCESS MODE IS SEQUENTIAL
+004800         FILE STATUS IS WS-TRAN-STATUS.
+004900
+005000     SELECT EMP-AUDIT-FILE ASSIGN TO EMPUAUD
+005100         ORGANIZATION IS SEQUENTIAL
+005200         ACCESS MODE IS SEQUENTIAL
+005300         FILE STATUS IS WS-AUDIT-STATUS.
+005310
+005320     SELECT EMP-ADDR-HIST-FILE ASSIGN TO EMPADRH
+005330         ORGANIZATION IS SEQUENTIAL
+005340         ACCESS MODE IS SEQUENTIAL
+005350         FILE STATUS IS WS-ADDRH-STATUS.
+005360
+005370     SELECT EMP-CKPT-FILE ASSIGN TO SYSCKEOV
+005380         ORGANIZATION IS SEQUENTIAL
+005390         ACCESS MODE IS SEQUENTIAL
+005392         FILE STATUS IS WS-CKPT-STATUS.
+005394*
+005396************************************************************
+005398*    NIGHTLY RESTART: A CHECKPOINT IS TAKEN EVERY 1000
+005399*    TRANSACTIONS READ SO AN ABEND PARTWAY THROUGH THE RUN
+005400*    CAN BE RESTARTED FROM THE LAST CHECKPOINT (JCL RD=
+005401*    PARAMETER ON THE EMPUPDT STEP) INSTEAD OF REPROCESSING
+005402*    THE ENTIRE TRANSACTION FILE FROM THE TOP.  EMP-CKPT-FILE
+005402* IS NEVER OPENED, READ OR WRITTEN BY THIS PROGRAM - THE
+005402* RERUN CLAUSE BELOW IS WHAT DRIVES CHECKPOINTING; THE
+005402* RUNTIME TAKES THE CHECKPOINT AGAINST SYSCKEOV ON ITS
+005402* OWN EVERY 1000 EMP-TRAN-FILE RECORDS.  THE FD AND
+005402* RECORD ARE DECLARED HERE ONLY BECAUSE I-O-CONTROL'S
+005402* RERUN ON PHRASE REQUIRES A FILE-NAME THAT HAS BEEN
+005402* SELECTED AND DESCRIBED.
+005403************************************************************
+005404 I-O-CONTROL.
+005405     RERUN ON EMP-CKPT-FILE
+005406         EVERY 1000 RECORDS OF EMP-TRAN-FILE.
+005407*
+005410 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  EMP-MASTER-OLD-FILE
+005700     RECORDING MODE IS F
+005800     LABEL RECORDS ARE STANDARD.
+005900     COPY EMPREC01.
+006000
+006100 FD  EMP-MASTER-NEW-FILE
+006200     RECORDING MODE IS F
+006300     LABEL RECORDS ARE STANDARD.
+006400     COPY EMPREC01.
+006500
+006600 FD  EMP-TRAN-FILE
+006700     RECORDING MODE IS F
+006800     LABEL RECORDS ARE STANDARD.
+006900     COPY EMPREC01
+007000         REPLACING ==FILLER                      PIC X(17).==
+007100         BY         ==EMP-TRAN-CODE                PIC X(01).
+007200             05  FILLER                      PIC X(16).==.
+007300
+007400 FD  EMP-AUDIT-FILE
+007500     RECORDING MODE IS F
+007600     LABEL RECORDS ARE STANDARD.
+007700 01  EMP-AUDIT-LINE                  PIC X(80).
+007710
+007720 FD  EMP-ADDR-HIST-FILE
+007730     RECORDING MODE IS F
+007740     LABEL RECORDS ARE STANDARD.
+007750     COPY EMPADR01.
+007760
+007770 FD  EMP-CKPT-FILE
+007780     RECORDING MODE IS F
+007790     LABEL RECORDS ARE STANDARD.
+007795 01  EMP-CKPT-RECORD                 PIC X(80).
+007800 WORKING-STORAGE SECTION.
+007900 77  WS-MAS-OLD-STATUS               PIC X(02)   VALUE "00".
+008000 77  WS-MAS-NEW-STATUS               PIC X(02)   VALUE "00".
+008100 77  WS-TRAN-STATUS                  PIC X(02)   VALUE "00".
+008200 77  WS-AUDIT-STATUS                 PIC X(02)   VALUE "00".
+008210 77  WS-ADDRH-STATUS                 PIC X(02)   VALUE "00".
+008220 77  WS-CKPT-STATUS                  PIC X(02)   VALUE "00".
+008300*
+008400 77  WS-MASTER-EOF-SW                PIC X(01)   VALUE "N".
+008500     88  WS-MASTER-EOF               VALUE "Y".
+008600 77  WS-TRAN-EOF-SW                  PIC X(01)   VALUE "N".
+008700     88  WS-TRAN-EOF                 VALUE "Y".
+008800*
+008900 77  WS-MASTER-KEY                   PIC 9(05)   VALUE ZERO.
+009000 77  WS-TRAN-KEY                     PIC 9(05)   VALUE ZERO.
+009100 77  WS-HIGH-KEY                     PIC 9(05)   VALUE 99999.
+009200*
+009300 77  WS-ADD-COUNT                    PIC 9(07)   COMP VALUE ZERO.
+009400 77  WS-CHANGE-COUNT                 PIC 9(07)   COMP VALUE ZERO.
+009500 77  WS-DELETE-COUNT                 PIC 9(07)   COMP VALUE ZERO.
+009600 77  WS-REJECT-COUNT                 PIC 9(07)   COMP VALUE ZERO.
+009605 77  WS-MAS-WRITE-FAIL-SW            PIC X(01)   VALUE "N".
+009606     88  WS-MAS-WRITE-FAILED         VALUE "Y".
+009610 77  WS-ADDR-HIST-COUNT              PIC 9(07)   COMP VALUE ZERO.
+009620 77  WS-ADDR-SUB                     PIC 9(01)   COMP VALUE ZERO.
+009630 77  WS-ADDR-CHG-SW                  PIC X(01)   VALUE "N".
+009640     88  WS-ADDR-CHANGED             VALUE "Y".
+009700*
+009710 01  WS-RUN-DATE-YMD.
+009720     05  WS-RUN-DATE-CCYY            PIC 9(04).
+009730     05  WS-RUN-DATE-MM              PIC 9(02).
+009740     05  WS-RUN-DATE-DD              PIC 9(02).
+009750*
+009760 01  WS-RUN-DATE-EFF                 PIC X(10).
+009770 01  WS-RUN-DATE-EFF-PARTS REDEFINES WS-RUN-DATE-EFF.
+009780     05  WS-EFF-CCYY                 PIC X(04).
+009790     05  WS-EFF-DASH1                PIC X(01).
+009800     05  WS-EFF-MM                   PIC X(02).
+009810     05  WS-EFF-DASH2                PIC X(01).
+009820     05  WS-EFF-DD                   PIC X(02).
+009830*
+009840 01  WS-AUDIT-DETAIL.
+009900     05  FILLER                      PIC X(01)   VALUE SPACE.
+010000     05  WS-AUD-EMP-ID               PIC ZZZZ9.
+010100     05  FILLER                      PIC X(02)   VALUE SPACE.
+010200     05  WS-AUD-TRAN-CODE            PIC X(01).
+010300     05  FILLER                      PIC X(02)   VALUE SPACE.
+010400     05  WS-AUD-REASON               PIC X(50).
+010500 PROCEDURE DIVISION.
+010600************************************************************
+010700 0000-MAINLINE.
+010800************************************************************
+010900     PERFORM 1000-INITIALIZE
+011000         THRU 1000-INITIALIZE-EXIT.
+011100     PERFORM 2000-MERGE-TRANS
+011200         THRU 2000-MERGE-TRANS-EXIT
+011300         UNTIL WS-MASTER-EOF AND WS-TRAN-EOF.
+011400     PERFORM 3000-FINALIZE
+011500         THRU 3000-FINALIZE-EXIT.
+011600     GOBACK.
+011700*
+011800************************************************************
+011900 1000-INITIALIZE.
+012000************************************************************
+012050     ACCEPT WS-RUN-DATE-YMD FROM DATE YYYYMMDD.
+012060     MOVE WS-RUN-DATE-CCYY TO WS-EFF-CCYY.
+012070     MOVE WS-RUN-DATE-MM   TO WS-EFF-MM.
+012080     MOVE WS-RUN-DATE-DD   TO WS-EFF-DD.
+012090     MOVE "-"              TO WS-EFF-DASH1.
+012095     MOVE "-"              TO WS-EFF-DASH2.
+012100     OPEN INPUT  EMP-MASTER-OLD-FILE
+012200          INPUT  EMP-TRAN-FILE
+012300          OUTPUT EMP-MASTER-NEW-FILE
+012310          OUTPUT EMP-AUDIT-FILE
+012320          OUTPUT EMP-ADDR-HIST-FILE.
+012500     IF WS-MAS-OLD-STATUS NOT = "00" OR
+012600        WS-TRAN-STATUS    NOT = "00" OR
+012700        WS-MAS-NEW-STATUS NOT = "00" OR
+012800        WS-AUDIT-STATUS   NOT = "00" OR
+012810        WS-ADDRH-STATUS   NOT = "00"
+012900         DISPLAY "EMPUPD01 - OPEN FAILED - "
+013000             WS-MAS-OLD-STATUS " " WS-TRAN-STATUS " "
+013100             WS-MAS-NEW-STATUS " " WS-AUDIT-STATUS " "
+013110             WS-ADDRH-STATUS
+013200         MOVE "Y" TO WS-MASTER-EOF-SW
+013300         MOVE "Y" TO WS-TRAN-EOF-SW
+013400         GO TO 1000-INITIALIZE-EXIT
+013500     END-IF.
+013600     PERFORM 2100-READ-MASTER
+013700         THRU 2100-READ-MASTER-EXIT.
+013800     PERFORM 2200-READ-TRAN
+013900         THRU 2200-READ-TRAN-EXIT.
+014000 1000-INITIALIZE-EXIT.
+014100     EXIT.
+014200*
+014300************************************************************
+014400 2000-MERGE-TRANS.
+014500************************************************************
+014600     EVALUATE TRUE
+014700         WHEN WS-TRAN-KEY < WS-MASTER-KEY
+014800             PERFORM 2400-APPLY-ADD
+014900                 THRU 2400-APPLY-ADD-EXIT
+015000         WHEN WS-TRAN-KEY = WS-MASTER-KEY AND
+015100              NOT (WS-MASTER-EOF AND WS-TRAN-EOF)
+015200             PERFORM 2500-APPLY-MATCHED
+015300                 THRU 2500-APPLY-MATCHED-EXIT
+015400         WHEN OTHER
+015500             PERFORM 2300-COPY-MASTER
+015600                 THRU 2300-COPY-MASTER-EXIT
+015700     END-EVALUATE.
+015800 2000-MERGE-TRANS-EXIT.
+015900     EXIT.
+016000*
+016100************************************************************
+016200 2100-READ-MASTER.
+016300************************************************************
+016400     READ EMP-MASTER-OLD-FILE
+016500         AT END
+016600             MOVE "Y" TO WS-MASTER-EOF-SW
+016700             MOVE WS-HIGH-KEY TO WS-MASTER-KEY
+016800             GO TO 2100-READ-MASTER-EXIT
+016900     END-READ.
+017000     MOVE EMP-ID OF EMP-MASTER-OLD-FILE TO WS-MASTER-KEY.
+017100 2100-READ-MASTER-EXIT.
+017200     EXIT.
+017300*
+017400************************************************************
+017500 2200-READ-TRAN.
+017600************************************************************
+017700     READ EMP-TRAN-FILE
+017800         AT END
+017900             MOVE "Y" TO WS-TRAN-EOF-SW
+018000             MOVE WS-HIGH-KEY TO WS-TRAN-KEY
+018100             GO TO 2200-READ-TRAN-EXIT
+018200     END-READ.
+018300     MOVE EMP-ID OF EMP-TRAN-FILE TO WS-TRAN-KEY.
+018400 2200-READ-TRAN-EXIT.
+018500     EXIT.
+018600*
+018700************************************************************
+018800 2300-COPY-MASTER.
+018900************************************************************
+019000     MOVE EMP-RECORD OF EMP-MASTER-OLD-FILE
+019100         TO EMP-RECORD OF EMP-MASTER-NEW-FILE.
+019200     WRITE EMP-RECORD OF EMP-MASTER-NEW-FILE.
+019210     PERFORM 2800-CHECK-MASTER-WRITE
+019220         THRU 2800-CHECK-MASTER-WRITE-EXIT.
+019300     IF NOT WS-MAS-WRITE-FAILED
+019310         PERFORM 2100-READ-MASTER
+019320             THRU 2100-READ-MASTER-EXIT
+019330     END-IF.
+019500 2300-COPY-MASTER-EXIT.
+019600     EXIT.
+019700*
+019800************************************************************
+019900 2400-APPLY-ADD.
+020000************************************************************
+020100     IF EMP-TRAN-CODE OF EMP-TRAN-FILE = "A"
+020200         IF EMP-ID-X OF EMP-TRAN-FILE NOT NUMERIC
+020300             PERFORM 2600-LOG-REJECT
+020400                 THRU 2600-LOG-REJECT-EXIT
+020500         ELSE
+020600             INITIALIZE EMP-RECORD OF EMP-MASTER-NEW-FILE
+020700             MOVE CORRESPONDING EMP-RECORD OF EMP-TRAN-FILE
+020800                 TO EMP-RECORD OF EMP-MASTER-NEW-FILE
+020810             PERFORM 2450-COPY-TRAN-ADDRESS
+020820                 THRU 2450-COPY-TRAN-ADDRESS-EXIT
+020830             MOVE ZERO TO EMP-YOE-CUR   OF EMP-MASTER-NEW-FILE
+020840             MOVE ZERO TO EMP-YOE-TOTAL OF EMP-MASTER-NEW-FILE
+020850             MOVE ZERO TO EMP-SALARY-DIFF OF EMP-MASTER-NEW-FILE
+020900             WRITE EMP-RECORD OF EMP-MASTER-NEW-FILE
+020905             PERFORM 2800-CHECK-MASTER-WRITE
+020906                 THRU 2800-CHECK-MASTER-WRITE-EXIT
+020910             IF NOT WS-MAS-WRITE-FAILED
+020915                 PERFORM 2700-WRITE-ADDR-HIST
+020920                     THRU 2700-WRITE-ADDR-HIST-EXIT
+021000                 ADD 1 TO WS-ADD-COUNT
+021010             END-IF
+021100         END-IF
+021200     ELSE
+021300         MOVE "NO MATCHING MASTER RECORD FOR TRANSACTION"
+021400             TO WS-AUD-REASON
+021500         PERFORM 2600-LOG-REJECT
+021600             THRU 2600-LOG-REJECT-EXIT
+021700     END-IF.
+021800     IF NOT WS-MAS-WRITE-FAILED
+021810         PERFORM 2200-READ-TRAN
+021820             THRU 2200-READ-TRAN-EXIT
+021830     END-IF.
+022000 2400-APPLY-ADD-EXIT.
+022100     EXIT.
+022101*
+022102************************************************************
+022103*  2450/2460 - COPY EMP-ADDRESS ELEMENT BY ELEMENT FROM THE
+022104*  TRANSACTION RECORD TO THE NEW MASTER.  MOVE CORRESPONDING
+022105*  DOES NOT REACH INSIDE AN OCCURS GROUP ON THIS COMPILER, SO
+022106*  EMP-ADDR-LINE MUST BE COPIED EXPLICITLY, SUBSCRIPT BY
+022107*  SUBSCRIPT, THE SAME WAY 2660-COMPARE-ADDR-LINE ALREADY
+022108*  WALKS EMP-ADDRESS BELOW.
+022109************************************************************
+022110 2450-COPY-TRAN-ADDRESS.
+022111************************************************************
+022112     MOVE 1 TO WS-ADDR-SUB.
+022113     PERFORM 2460-COPY-ADDR-LINE-FROM-TRAN
+022114         THRU 2460-COPY-ADDR-LINE-FROM-TRAN-EXIT
+022115         UNTIL WS-ADDR-SUB > 3.
+022116 2450-COPY-TRAN-ADDRESS-EXIT.
+022117     EXIT.
+022118*
+022119************************************************************
+022120 2460-COPY-ADDR-LINE-FROM-TRAN.
+022121************************************************************
+022122     MOVE EMP-ADDR-LINE OF EMP-TRAN-FILE (WS-ADDR-SUB)
+022123         TO EMP-ADDR-LINE OF EMP-MASTER-NEW-FILE (WS-ADDR-SUB).
+022124     ADD 1 TO WS-ADDR-SUB.
+022125 2460-COPY-ADDR-LINE-FROM-TRAN-EXIT.
+022126     EXIT.
+022127*
+022200*
+022300************************************************************
+022400 2500-APPLY-MATCHED.
+022500************************************************************
+022600     IF EMP-ID-X OF EMP-TRAN-FILE NOT NUMERIC
+022700         MOVE "EMP-ID-X DOES NOT MATCH NUMERIC EMP-ID"
+022800             TO WS-AUD-REASON
+022900         PERFORM 2600-LOG-REJECT
+023000             THRU 2600-LOG-REJECT-EXIT
+023100         MOVE EMP-RECORD OF EMP-MASTER-OLD-FILE
+023200             TO EMP-RECORD OF EMP-MASTER-NEW-FILE
+023300         WRITE EMP-RECORD OF EMP-MASTER-NEW-FILE
+023310         PERFORM 2800-CHECK-MASTER-WRITE
+023320             THRU 2800-CHECK-MASTER-WRITE-EXIT
+023400     ELSE
+023500         EVALUATE EMP-TRAN-CODE OF EMP-TRAN-FILE
+023600             WHEN "C"
+023700                 MOVE EMP-RECORD OF EMP-MASTER-OLD-FILE
+023800                     TO EMP-RECORD OF EMP-MASTER-NEW-FILE
+023810                 MOVE EMP-NAME OF EMP-TRAN-FILE
+023820                     TO EMP-NAME OF EMP-MASTER-NEW-FILE
+023830                 MOVE EMP-SALARY OF EMP-TRAN-FILE
+023840                     TO EMP-SALARY OF EMP-MASTER-NEW-FILE
+024010                 PERFORM 2450-COPY-TRAN-ADDRESS
+024020                     THRU 2450-COPY-TRAN-ADDRESS-EXIT
+024100                 WRITE EMP-RECORD OF EMP-MASTER-NEW-FILE
+024105                 PERFORM 2800-CHECK-MASTER-WRITE
+024106                     THRU 2800-CHECK-MASTER-WRITE-EXIT
+024110                 IF NOT WS-MAS-WRITE-FAILED
+024111                     PERFORM 2650-CHECK-ADDR-CHANGE
+024120                         THRU 2650-CHECK-ADDR-CHANGE-EXIT
+024200                     ADD 1 TO WS-CHANGE-COUNT
+024210                 END-IF
+024300             WHEN "D"
+024400                 ADD 1 TO WS-DELETE-COUNT
+024500             WHEN "A"
+024600                 MOVE "ADD KEY ALREADY ON MASTER"
+024700                     TO WS-AUD-REASON
+024800                 PERFORM 2600-LOG-REJECT
+024900                     THRU 2600-LOG-REJECT-EXIT
+025000                 MOVE EMP-RECORD OF EMP-MASTER-OLD-FILE
+025100                     TO EMP-RECORD OF EMP-MASTER-NEW-FILE
+025200                 WRITE EMP-RECORD OF EMP-MASTER-NEW-FILE
+025210                 PERFORM 2800-CHECK-MASTER-WRITE
+025220                     THRU 2800-CHECK-MASTER-WRITE-EXIT
+025300             WHEN OTHER
+025400                 MOVE "UNRECOGNIZED TRANSACTION CODE"
+025500                     TO WS-AUD-REASON
+025600                 PERFORM 2600-LOG-REJECT
+025700                     THRU 2600-LOG-REJECT-EXIT
+025800                 MOVE EMP-RECORD OF EMP-MASTER-OLD-FILE
+025900                     TO EMP-RECORD OF EMP-MASTER-NEW-FILE
+026000                 WRITE EMP-RECORD OF EMP-MASTER-NEW-FILE
+026010                 PERFORM 2800-CHECK-MASTER-WRITE
+026020                     THRU 2800-CHECK-MASTER-WRITE-EXIT
+026100         END-EVALUATE
+026200     END-IF.
+026250     IF NOT WS-MAS-WRITE-FAILED
+026300         PERFORM 2100-READ-MASTER
+026400             THRU 2100-READ-MASTER-EXIT
+026450         PERFORM 2200-READ-TRAN
+026500             THRU 2200-READ-TRAN-EXIT
+026550     END-IF.
+026700 2500-APPLY-MATCHED-EXIT.
+026800     EXIT.
+026900*
+026910************************************************************
+026920 2650-CHECK-ADDR-CHANGE.
+026930************************************************************
+026940     MOVE "N" TO WS-ADDR-CHG-SW.
+026950     MOVE 1 TO WS-ADDR-SUB.
+026955     PERFORM 2660-COMPARE-ADDR-LINE
+026956         THRU 2660-COMPARE-ADDR-LINE-EXIT
+026957         UNTIL WS-ADDR-SUB > 3.
+026960     IF WS-ADDR-CHANGED
+026970         PERFORM 2700-WRITE-ADDR-HIST
+026980             THRU 2700-WRITE-ADDR-HIST-EXIT
+026983     END-IF.
+026985 2650-CHECK-ADDR-CHANGE-EXIT.
+026986     EXIT.
+026987*
+026988************************************************************
+026989 2660-COMPARE-ADDR-LINE.
+026990************************************************************
+026991     IF EMP-ADDR-LINE OF EMP-MASTER-OLD-FILE (WS-ADDR-SUB) NOT =
+026992        EMP-ADDR-LINE OF EMP-MASTER-NEW-FILE (WS-ADDR-SUB)
+026993         MOVE "Y" TO WS-ADDR-CHG-SW
+026994     END-IF.
+026995     ADD 1 TO WS-ADDR-SUB.
+026996 2660-COMPARE-ADDR-LINE-EXIT.
+026997     EXIT.
+026998*
+026999************************************************************
+027000 2700-WRITE-ADDR-HIST.
+027010************************************************************
+027020     MOVE CORRESPONDING EMP-RECORD OF EMP-MASTER-NEW-FILE
+027030         TO EMP-ADDR-HIST-RECORD.
+027040     PERFORM 2710-COPY-ADDR-TO-HIST
+027050         THRU 2710-COPY-ADDR-TO-HIST-EXIT.
+027060     MOVE WS-RUN-DATE-EFF TO EMP-ADDR-HIST-EFF-DATE.
+027070     WRITE EMP-ADDR-HIST-RECORD.
+027080     ADD 1 TO WS-ADDR-HIST-COUNT.
+027090 2700-WRITE-ADDR-HIST-EXIT.
+027091     EXIT.
+027092*
+027093************************************************************
+027094*  2710/2720 - COPY EMP-ADDRESS ELEMENT BY ELEMENT FROM THE
+027095*  NEW MASTER INTO THE HISTORY RECORD, FOR THE SAME REASON
+027096*  2450/2460 COPY IT FROM THE TRANSACTION ABOVE - MOVE
+027097*  CORRESPONDING DOES NOT REACH INSIDE THE OCCURS GROUP.
+027098************************************************************
+027099 2710-COPY-ADDR-TO-HIST.
+027100************************************************************
+027110     MOVE 1 TO WS-ADDR-SUB.
+027120     PERFORM 2720-COPY-ADDR-LINE-TO-HIST
+027130         THRU 2720-COPY-ADDR-LINE-TO-HIST-EXIT
+027140         UNTIL WS-ADDR-SUB > 3.
+027150 2710-COPY-ADDR-TO-HIST-EXIT.
+027160     EXIT.
+027170*
+027180************************************************************
+027190 2720-COPY-ADDR-LINE-TO-HIST.
+027200************************************************************
+027210     MOVE EMP-ADDR-LINE OF EMP-MASTER-NEW-FILE (WS-ADDR-SUB)
+027220         TO EMP-ADDR-LINE OF EMP-ADDR-HIST-RECORD (WS-ADDR-SUB).
+027230     ADD 1 TO WS-ADDR-SUB.
+027240 2720-COPY-ADDR-LINE-TO-HIST-EXIT.
+027250     EXIT.
+027260*
+027270************************************************************
+027280 2600-LOG-REJECT.
+027290************************************************************
+027300     MOVE EMP-ID OF EMP-TRAN-FILE       TO WS-AUD-EMP-ID.
+027400     MOVE EMP-TRAN-CODE OF EMP-TRAN-FILE TO WS-AUD-TRAN-CODE.
+027500     IF WS-AUD-REASON = SPACE
+027600         MOVE "EMP-ID-X DOES NOT MATCH NUMERIC EMP-ID"
+027700             TO WS-AUD-REASON
+027800     END-IF.
+027900     WRITE EMP-AUDIT-LINE FROM WS-AUDIT-DETAIL.
+028000     MOVE SPACE TO WS-AUD-REASON.
+028100     ADD 1 TO WS-REJECT-COUNT.
+028200 2600-LOG-REJECT-EXIT.
+028300     EXIT.
+028400*
+028410************************************************************
+028420*  2800 - A VSAM KSDS WRITE CAN FAIL IN WAYS A SEQUENTIAL
+028430*  MASTER NEVER COULD (DUPLICATE KEY, NO SPACE, ETC).  ANY
+028440*  NON-ZERO STATUS ON A WRITE TO THE NEW MASTER IS TREATED
+028450*  AS FATAL - THE NEW MASTER CANNOT BE TRUSTED IF A RECORD
+028460*  FAILED TO WRITE, SO THE MERGE IS STOPPED, A NON-ZERO
+028470*  RETURN CODE IS SET FOR THE JCL COND CHECKS, AND THE RUN
+028480*  FALLS THROUGH TO 3000-FINALIZE INSTEAD OF CONTINUING.
+028490************************************************************
+028500 2800-CHECK-MASTER-WRITE.
+028510************************************************************
+028520     IF WS-MAS-NEW-STATUS NOT = "00"
+028530         DISPLAY "EMPUPD01 - MASTER WRITE FAILED - EMP-ID "
+028540             WS-MASTER-KEY " STATUS " WS-MAS-NEW-STATUS
+028550         MOVE "Y" TO WS-MAS-WRITE-FAIL-SW
+028560         MOVE "Y" TO WS-MASTER-EOF-SW
+028570         MOVE "Y" TO WS-TRAN-EOF-SW
+028580         MOVE 16 TO RETURN-CODE
+028590     END-IF.
+028600 2800-CHECK-MASTER-WRITE-EXIT.
+028610     EXIT.
+028620*
+028700************************************************************
+028800 3000-FINALIZE.
+028700************************************************************
+028800     IF WS-MAS-OLD-STATUS = "00"
+028900         CLOSE EMP-MASTER-OLD-FILE
+029000     END-IF.
+029100     IF WS-MAS-NEW-STATUS = "00"
+029200         CLOSE EMP-MASTER-NEW-FILE
+029300     END-IF.
+029400     IF WS-TRAN-STATUS = "00"
+029500         CLOSE EMP-TRAN-FILE
+029600     END-IF.
+029700     IF WS-AUDIT-STATUS = "00"
+029800         CLOSE EMP-AUDIT-FILE
+029900     END-IF.
+029950     IF WS-ADDRH-STATUS = "00"
+029960         CLOSE EMP-ADDR-HIST-FILE
+029970     END-IF.
+030000     DISPLAY "EMPUPD01 - ADDS: "    WS-ADD-COUNT
+030100         " CHANGES: " WS-CHANGE-COUNT
+030200         " DELETES: " WS-DELETE-COUNT
+030250         " ADDR-HIST: " WS-ADDR-HIST-COUNT
+030300         " REJECTS: " WS-REJECT-COUNT.
+030400 3000-FINALIZE-EXIT.
+030500     EXIT.
