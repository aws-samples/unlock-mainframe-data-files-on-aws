@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPBEN01.
+000300 AUTHOR. MFDATA-APPLICATIONS-GROUP.
+000400 INSTALLATION. MFDATA.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*  MODIFICATION HISTORY
+001000*------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   JDM   INITIAL VERSION - DEPENDENTS-BASED
+001300*                   BENEFITS TIER AND DEDUCTION CALCULATION.
+001400************************************************************
+001500*
+001600************************************************************
+001700*  PURPOSE -                                                *
+001800*    READS THE EMPLOYEE MASTER AND, FOR EACH EMPLOYEE,       *
+001900*    COMBINES EMP-DEPENDENTS-NUM AND EMP-YOE-TOTAL INTO A    *
+002000*    BENEFITS TIER (1 THRU 4) AND A PER-PAY-PERIOD           *
+002100*    DEDUCTION AMOUNT, WRITTEN TO THE EMP-BENEFIT-FILE FOR   *
+002200*    PAYROLL TO PICK UP.  MORE DEPENDENTS MOVE AN EMPLOYEE    *
+002300*    TO A HIGHER BASE TIER; TEN OR MORE YEARS OF TOTAL        *
+002400*    SERVICE THEN MOVES THEM UP ONE TIER FURTHER, UP TO THE  *
+002500*    TOP TIER, IN RECOGNITION OF LONG-TENURE EMPLOYEES.      *
+002600************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. IBM-ZSERIES.
+003000 OBJECT-COMPUTER. IBM-ZSERIES.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT EMP-INPUT-FILE ASSIGN TO EMPMAS
+003310         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS SEQUENTIAL
+003450         RECORD KEY IS EMP-ID
+003460         ALTERNATE RECORD KEY IS EMP-ID-X
+003500         FILE STATUS IS WS-INPUT-STATUS.
+003700
+003800     SELECT EMP-BENEFIT-FILE ASSIGN TO EMPBENF
+003900         ORGANIZATION IS SEQUENTIAL
+004000         ACCESS MODE IS SEQUENTIAL
+004100         FILE STATUS IS WS-BENEFIT-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  EMP-INPUT-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY EMPREC01.
+004800
+004900 FD  EMP-BENEFIT-FILE
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200     COPY EMPBENR01.
+005300 WORKING-STORAGE SECTION.
+005400 77  WS-INPUT-STATUS                 PIC X(02)   VALUE "00".
+005500 77  WS-BENEFIT-STATUS               PIC X(02)   VALUE "00".
+005600*
+005700 77  WS-INPUT-EOF-SW                 PIC X(01)   VALUE "N".
+005800     88  WS-INPUT-EOF                VALUE "Y".
+005900*
+006000 77  WS-TENURE-YEARS                 PIC 9(04)V99
+006100                                          VALUE ZERO.
+006200*
+006300************************************************************
+006400*  TIER AND DEDUCTION TABLE - INDEXED BY EMP-BEN-TIER (1-4).
+006500*  LOADED ONCE AT START-UP RATHER THAN HARD-CODED INTO THE
+006600*  EVALUATE SO A FUTURE RATE CHANGE IS A ONE-LINE EDIT HERE.
+006700************************************************************
+006800 01  WS-DEDUCTION-TABLE.
+006900     05  WS-DEDUCTION-ENTRY OCCURS 4 TIMES
+007000                            INDEXED BY WS-DED-IDX.
+007100         10  WS-DEDUCTION-AMT        PIC 9(03)V99.
+007200*
+007300 77  WS-RECORD-COUNT                 PIC 9(07)   COMP VALUE ZERO.
+007400*
+007500 01  WS-BENEFIT-WORK.
+007600     05  WS-WORK-TIER                PIC 9(01)   VALUE ZERO.
+007700     05  WS-WORK-DEDUCTION           PIC 9(03)V99 VALUE ZERO.
+007800 PROCEDURE DIVISION.
+007900************************************************************
+008000 0000-MAINLINE.
+008100************************************************************
+008200     PERFORM 1000-INITIALIZE
+008300         THRU 1000-INITIALIZE-EXIT.
+008400     PERFORM 2000-PROCESS-RECORD
+008500         THRU 2000-PROCESS-RECORD-EXIT
+008600         UNTIL WS-INPUT-EOF.
+008700     PERFORM 3000-FINALIZE
+008800         THRU 3000-FINALIZE-EXIT.
+008900     GOBACK.
+009000*
+009100************************************************************
+009200 1000-INITIALIZE.
+009300************************************************************
+009400     MOVE 25.00 TO WS-DEDUCTION-AMT (1).
+009500     MOVE 45.00 TO WS-DEDUCTION-AMT (2).
+009600     MOVE 65.00 TO WS-DEDUCTION-AMT (3).
+009700     MOVE 85.00 TO WS-DEDUCTION-AMT (4).
+009800*
+009900     OPEN INPUT  EMP-INPUT-FILE
+010000          OUTPUT EMP-BENEFIT-FILE.
+010100     IF WS-INPUT-STATUS NOT = "00" OR
+010200        WS-BENEFIT-STATUS NOT = "00"
+010300         DISPLAY "EMPBEN01 - OPEN FAILED - " WS-INPUT-STATUS
+010400             " " WS-BENEFIT-STATUS
+010500         MOVE "Y" TO WS-INPUT-EOF-SW
+010600         GO TO 1000-INITIALIZE-EXIT
+010700     END-IF.
+010800     PERFORM 2900-READ-INPUT
+010900         THRU 2900-READ-INPUT-EXIT.
+011000 1000-INITIALIZE-EXIT.
+011100     EXIT.
+011200*
+011300************************************************************
+011400 2000-PROCESS-RECORD.
+011500************************************************************
+011600     PERFORM 2100-DETERMINE-TIER
+011700         THRU 2100-DETERMINE-TIER-EXIT.
+011800     PERFORM 2200-WRITE-ENROLLMENT
+011900         THRU 2200-WRITE-ENROLLMENT-EXIT.
+012000     ADD 1 TO WS-RECORD-COUNT.
+012100     PERFORM 2900-READ-INPUT
+012200         THRU 2900-READ-INPUT-EXIT.
+012300 2000-PROCESS-RECORD-EXIT.
+012400     EXIT.
+012500*
+012600************************************************************
+012700 2100-DETERMINE-TIER.
+012800************************************************************
+012900     MOVE EMP-YOE-TOTAL OF EMP-INPUT-FILE TO WS-TENURE-YEARS.
+013000     EVALUATE TRUE
+013100         WHEN EMP-DEPENDENTS-NUM OF EMP-INPUT-FILE <= 0
+013200             MOVE 1 TO WS-WORK-TIER
+013300         WHEN EMP-DEPENDENTS-NUM OF EMP-INPUT-FILE <= 2
+013400             MOVE 2 TO WS-WORK-TIER
+013500         WHEN EMP-DEPENDENTS-NUM OF EMP-INPUT-FILE <= 4
+013600             MOVE 3 TO WS-WORK-TIER
+013700         WHEN OTHER
+013800             MOVE 4 TO WS-WORK-TIER
+013900     END-EVALUATE.
+014000     IF WS-TENURE-YEARS >= 10.00 AND WS-WORK-TIER < 4
+014100         ADD 1 TO WS-WORK-TIER
+014200     END-IF.
+014300     SET WS-DED-IDX TO WS-WORK-TIER.
+014400     MOVE WS-DEDUCTION-AMT (WS-DED-IDX) TO WS-WORK-DEDUCTION.
+014500 2100-DETERMINE-TIER-EXIT.
+014600     EXIT.
+014700*
+014800************************************************************
+014900 2200-WRITE-ENROLLMENT.
+015000************************************************************
+015100     INITIALIZE EMP-BENEFIT-RECORD.
+015200     MOVE CORRESPONDING EMP-RECORD OF EMP-INPUT-FILE
+015300         TO EMP-BENEFIT-RECORD.
+015400     MOVE WS-WORK-TIER      TO EMP-BEN-TIER.
+015500     MOVE WS-WORK-DEDUCTION TO EMP-BEN-DEDUCTION.
+015600     WRITE EMP-BENEFIT-RECORD.
+015700 2200-WRITE-ENROLLMENT-EXIT.
+015800     EXIT.
+015900*
+016000************************************************************
+016100 2900-READ-INPUT.
+016200************************************************************
+016300     READ EMP-INPUT-FILE
+016400         AT END
+016500             MOVE "Y" TO WS-INPUT-EOF-SW
+016600     END-READ.
+016700 2900-READ-INPUT-EXIT.
+016800     EXIT.
+016900*
+017000************************************************************
+017100 3000-FINALIZE.
+017200************************************************************
+017300     IF WS-INPUT-STATUS = "00"
+017400         CLOSE EMP-INPUT-FILE
+017500     END-IF.
+017600     IF WS-BENEFIT-STATUS = "00"
+017700         CLOSE EMP-BENEFIT-FILE
+017800     END-IF.
+017900     DISPLAY "EMPBEN01 - ENROLLMENTS WRITTEN: " WS-RECORD-COUNT.
+018000 3000-FINALIZE-EXIT.
+018100     EXIT.
