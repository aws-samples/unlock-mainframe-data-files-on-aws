@@ -0,0 +1,482 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPXTR01.
+000300 AUTHOR. MFDATA-APPLICATIONS-GROUP.
+000400 INSTALLATION. MFDATA.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*  MODIFICATION HISTORY
+001000*------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   JDM   INITIAL VERSION - UNLOADS EMP-RECORD TO
+001300*                   CSV OR JSON FOR DOWNSTREAM CLOUD
+001400*                   INGESTION (GLUE/S3).
+001500************************************************************
+001600*
+001700************************************************************
+001800*  PURPOSE -                                                *
+001900*    READS THE EMPLOYEE MASTER AND WRITES ONE OUTPUT LINE   *
+002000*    PER EMP-RECORD IN EITHER CSV OR JSON FORMAT, SELECTED   *
+002100*    BY THE EMPXCTL CONTROL CARD (EMP-CTL-FORMAT = "JSON";   *
+002200*    CSV IS THE DEFAULT IF NO CARD IS SUPPLIED).             *
+002300*    EMP-YOE-CUR (COMP) AND EMP-YOE-TOTAL (COMP-3) ARE       *
+002400*    UNPACKED INTO PLAIN DISPLAY DECIMAL TEXT SO NO          *
+002500*    DOWNSTREAM CONSUMER HAS TO DECODE BINARY OR PACKED-     *
+002510*    DECIMAL FIELDS ITSELF.                                  *
+002600************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. IBM-ZSERIES.
+003000 OBJECT-COMPUTER. IBM-ZSERIES.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003210     SELECT EMP-CTL-FILE ASSIGN TO EMPXCTL
+003220         ORGANIZATION IS SEQUENTIAL
+003230         ACCESS MODE IS SEQUENTIAL
+003240         FILE STATUS IS WS-CTL-STATUS.
+003250
+003300     SELECT EMP-INPUT-FILE ASSIGN TO EMPMAS
+003310         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS SEQUENTIAL
+003450         RECORD KEY IS EMP-ID
+003460         ALTERNATE RECORD KEY IS EMP-ID-X
+003500         FILE STATUS IS WS-INPUT-STATUS.
+003700
+003800     SELECT EMP-OUTPUT-FILE ASSIGN TO EMPXOUT
+003900         ORGANIZATION IS SEQUENTIAL
+004000         ACCESS MODE IS SEQUENTIAL
+004100         FILE STATUS IS WS-OUTPUT-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004310 FD  EMP-CTL-FILE
+004320     RECORDING MODE IS F
+004330     LABEL RECORDS ARE STANDARD.
+004340 01  EMP-CTL-RECORD.
+004350     05  EMP-CTL-FORMAT              PIC X(04).
+004360     05  FILLER                      PIC X(76).
+004370
+004400 FD  EMP-INPUT-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY EMPREC01.
+004800
+004900 FD  EMP-OUTPUT-FILE
+004950     RECORD IS VARYING IN SIZE FROM 1 TO 400 CHARACTERS
+004960         DEPENDING ON WS-OUTPUT-LEN
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  EMP-OUTPUT-LINE                 PIC X(400).
+005300 WORKING-STORAGE SECTION.
+005350 77  WS-CTL-STATUS                   PIC X(02)   VALUE "00".
+005400 77  WS-INPUT-STATUS                 PIC X(02)   VALUE "00".
+005500 77  WS-OUTPUT-STATUS                PIC X(02)   VALUE "00".
+005550 77  WS-OUTPUT-LEN                   PIC 9(04)   COMP VALUE 400.
+005560 77  WS-JSON-PTR                     PIC 9(04)   COMP VALUE 1.
+005600*
+005700 77  WS-INPUT-EOF-SW                 PIC X(01)   VALUE "N".
+005800     88  WS-INPUT-EOF                VALUE "Y".
+005900*
+006000 77  WS-FORMAT-SW                    PIC X(01)   VALUE "C".
+006100     88  WS-FORMAT-IS-CSV             VALUE "C".
+006200     88  WS-FORMAT-IS-JSON            VALUE "J".
+006300*
+006400 77  WS-RECORD-COUNT                 PIC 9(07)   COMP VALUE ZERO.
+006600*
+006700************************************************************
+006800*  UNPACKED WORK FIELDS - EMP-YOE-CUR (COMP) AND
+006900*  EMP-YOE-TOTAL (COMP-3) ARE MOVED HERE SO THE REST OF THE
+007000*  RECORD BUILD DEALS WITH NOTHING BUT PLAIN DISPLAY DIGITS.
+007100************************************************************
+007200 01  WS-YOE-CUR-OUT                  PIC 9(04).
+007300 01  WS-YOE-TOTAL-OUT                PIC 9(04)V99.
+007400 01  WS-YOE-TOTAL-EDIT                PIC 9999.99.
+007500 01  WS-SALARY-DIFF-OUT               PIC S9999V99.
+007600 01  WS-SALARY-DIFF-EDIT              PIC -9999.99.
+007650 01  WS-SALARY-EDIT                   PIC -9999.99.
+007700*
+007800 01  WS-CSV-LINE                     PIC X(400).
+007900 01  WS-CSV-ID                       PIC 9(05).
+008300 01  WS-CSV-DOB                      PIC X(10).
+009100 01  WS-CSV-YOE-CUR                  PIC 9(04).
+009300 01  WS-CSV-YOE-TOTAL                PIC 9999.99.
+009500 01  WS-CSV-SALARY                   PIC -9999.99.
+009700 01  WS-CSV-SALARY-DIFF              PIC -9999.99.
+009900 01  WS-CSV-DEPENDENTS               PIC -99.
+009950*
+009960************************************************************
+009970*  CSV FIELD-QUOTING WORK AREA - EMP-NAME AND THE ADDRESS
+009980*  LINES ARE FREE TEXT AND MAY CONTAIN THE COMMA DELIMITER,
+009990*  SO THEY ARE WRAPPED IN DOUBLE QUOTES WITH ANY EMBEDDED
+009991*  QUOTE DOUBLED, PER ORDINARY CSV CONVENTION, BEFORE BEING
+009992*  STRUNG INTO THE OUTPUT LINE.  EACH QUOTED FIELD CARRIES
+009993*  ITS OWN LENGTH SO IT CAN BE STRUNG IN WITHOUT PICKING UP
+009994*  ITS TRAILING PAD SPACES.
+009995************************************************************
+009996 01  WS-CSV-QUOTE-WORK.
+009997     05  WS-CSV-RAW-FIELD            PIC X(25).
+009998     05  WS-CSV-QUOTED-FIELD         PIC X(53).
+009999     05  WS-CSV-QUOTED-LEN           PIC 9(04)   COMP.
+010000     05  WS-CSV-Q-PTR                PIC 9(04)   COMP.
+010010     05  WS-CSV-RAW-SUB              PIC 9(04)   COMP.
+010020     05  WS-CSV-RAW-CHAR             PIC X(01).
+010030 01  WS-CSV-NAME-Q                    PIC X(53).
+010040 01  WS-CSV-NAME-Q-LEN                PIC 9(04)   COMP.
+010050 01  WS-CSV-ADDR-1-Q                  PIC X(53).
+010060 01  WS-CSV-ADDR-1-Q-LEN              PIC 9(04)   COMP.
+010070 01  WS-CSV-ADDR-2-Q                  PIC X(53).
+010080 01  WS-CSV-ADDR-2-Q-LEN              PIC 9(04)   COMP.
+010090 01  WS-CSV-ADDR-3-Q                  PIC X(53).
+010100 01  WS-CSV-ADDR-3-Q-LEN              PIC 9(04)   COMP.
+010110*
+010120************************************************************
+010130*  JSON STRING-ESCAPING WORK AREA - SAME IDEA AS THE CSV
+010140*  QUOTING WORK AREA ABOVE, BUT FOR JSON'S ESCAPING RULES
+010150*  (A QUOTE BECOMES \" AND A BACKSLASH BECOMES \\).  THE
+010160*  SURROUNDING QUOTE MARKS FOR THE JSON STRING VALUE ARE
+010170*  PART OF THE LITERAL TEXT IN 2300-BUILD-JSON-LINE, NOT
+010180*  ADDED HERE.
+010190************************************************************
+010200 01  WS-JSON-ESC-WORK.
+010210     05  WS-JSON-RAW-FIELD           PIC X(25).
+010220     05  WS-JSON-ESCAPED-FIELD       PIC X(53).
+010230     05  WS-JSON-E-PTR               PIC 9(04)   COMP.
+010240     05  WS-JSON-RAW-SUB             PIC 9(04)   COMP.
+010250     05  WS-JSON-RAW-CHAR            PIC X(01).
+010260 01  WS-JSON-NAME-E                   PIC X(53).
+010270 01  WS-JSON-NAME-E-LEN               PIC 9(04)   COMP.
+010280 01  WS-JSON-ADDR-1-E                 PIC X(53).
+010290 01  WS-JSON-ADDR-1-E-LEN             PIC 9(04)   COMP.
+010300 01  WS-JSON-ADDR-2-E                 PIC X(53).
+010310 01  WS-JSON-ADDR-2-E-LEN             PIC 9(04)   COMP.
+010320 01  WS-JSON-ADDR-3-E                 PIC X(53).
+010330 01  WS-JSON-ADDR-3-E-LEN             PIC 9(04)   COMP.
+010340*
+010100 01  WS-JSON-LINE                    PIC X(400).
+010150 01  WS-JSON-DEPENDENTS              PIC -99.
+010200 PROCEDURE DIVISION.
+010300************************************************************
+010400 0000-MAINLINE.
+010500************************************************************
+010600     PERFORM 1000-INITIALIZE
+010700         THRU 1000-INITIALIZE-EXIT.
+010800     PERFORM 2000-PROCESS-RECORD
+010900         THRU 2000-PROCESS-RECORD-EXIT
+011000         UNTIL WS-INPUT-EOF.
+011100     PERFORM 3000-FINALIZE
+011200         THRU 3000-FINALIZE-EXIT.
+011300     GOBACK.
+011400*
+011500************************************************************
+011600 1000-INITIALIZE.
+011700************************************************************
+011710     OPEN INPUT EMP-CTL-FILE.
+011720     IF WS-CTL-STATUS = "00"
+011730         READ EMP-CTL-FILE
+011740             AT END
+011750                 CONTINUE
+011760         END-READ
+011770         IF WS-CTL-STATUS = "00" AND EMP-CTL-FORMAT = "JSON"
+011780             MOVE "J" TO WS-FORMAT-SW
+011790         END-IF
+011791         CLOSE EMP-CTL-FILE
+011792     END-IF.
+011800     OPEN INPUT  EMP-INPUT-FILE
+011900          OUTPUT EMP-OUTPUT-FILE.
+012000     IF WS-INPUT-STATUS NOT = "00" OR WS-OUTPUT-STATUS NOT = "00"
+012100         DISPLAY "EMPXTR01 - OPEN FAILED - " WS-INPUT-STATUS
+012200             " " WS-OUTPUT-STATUS
+012300         MOVE "Y" TO WS-INPUT-EOF-SW
+012400         GO TO 1000-INITIALIZE-EXIT
+012500     END-IF.
+012600     PERFORM 2900-READ-INPUT
+012700         THRU 2900-READ-INPUT-EXIT.
+012800 1000-INITIALIZE-EXIT.
+012900     EXIT.
+013000*
+013100************************************************************
+013200 2000-PROCESS-RECORD.
+013300************************************************************
+013400     PERFORM 2100-UNPACK-FIELDS
+013500         THRU 2100-UNPACK-FIELDS-EXIT.
+013600     IF WS-FORMAT-IS-JSON
+013700         PERFORM 2300-BUILD-JSON-LINE
+013800             THRU 2300-BUILD-JSON-LINE-EXIT
+013900     ELSE
+014000         PERFORM 2200-BUILD-CSV-LINE
+014100             THRU 2200-BUILD-CSV-LINE-EXIT
+014200     END-IF.
+014300     ADD 1 TO WS-RECORD-COUNT.
+014400     PERFORM 2900-READ-INPUT
+014500         THRU 2900-READ-INPUT-EXIT.
+014600 2000-PROCESS-RECORD-EXIT.
+014700     EXIT.
+014800*
+014900************************************************************
+015000 2100-UNPACK-FIELDS.
+015100************************************************************
+015200     MOVE EMP-YOE-CUR OF EMP-INPUT-FILE   TO WS-YOE-CUR-OUT.
+015300     MOVE EMP-YOE-TOTAL OF EMP-INPUT-FILE TO WS-YOE-TOTAL-OUT.
+015400     MOVE WS-YOE-TOTAL-OUT                TO WS-YOE-TOTAL-EDIT.
+015500     MOVE EMP-SALARY-DIFF OF EMP-INPUT-FILE
+015600         TO WS-SALARY-DIFF-OUT.
+015700     MOVE WS-SALARY-DIFF-OUT              TO WS-SALARY-DIFF-EDIT.
+015750     MOVE EMP-SALARY OF EMP-INPUT-FILE    TO WS-SALARY-EDIT.
+015760     MOVE EMP-DEPENDENTS-NUM OF EMP-INPUT-FILE
+015770         TO WS-JSON-DEPENDENTS.
+015800 2100-UNPACK-FIELDS-EXIT.
+015900     EXIT.
+016000*
+016010************************************************************
+016020*  2150 - WRAP A 25-CHARACTER FREE-TEXT FIELD IN QUOTES FOR
+016030*  CSV OUTPUT, DOUBLING ANY QUOTE CHARACTER FOUND INSIDE IT.
+016040*  CALLER LOADS WS-CSV-RAW-FIELD FIRST; RESULT COMES BACK IN
+016050*  WS-CSV-QUOTED-FIELD/WS-CSV-QUOTED-LEN.
+016060************************************************************
+016070 2150-CSV-QUOTE-FIELD.
+016080************************************************************
+016090     MOVE SPACES TO WS-CSV-QUOTED-FIELD.
+016100     MOVE 1 TO WS-CSV-Q-PTR.
+016110     STRING '"' DELIMITED BY SIZE
+016120         INTO WS-CSV-QUOTED-FIELD
+016130         WITH POINTER WS-CSV-Q-PTR
+016140     END-STRING.
+016150     PERFORM 2160-CSV-QUOTE-CHAR
+016160         THRU 2160-CSV-QUOTE-CHAR-EXIT
+016170         VARYING WS-CSV-RAW-SUB FROM 1 BY 1
+016180         UNTIL WS-CSV-RAW-SUB > LENGTH OF WS-CSV-RAW-FIELD.
+016190     STRING '"' DELIMITED BY SIZE
+016200         INTO WS-CSV-QUOTED-FIELD
+016210         WITH POINTER WS-CSV-Q-PTR
+016220     END-STRING.
+016230     SUBTRACT 1 FROM WS-CSV-Q-PTR GIVING WS-CSV-QUOTED-LEN.
+016240 2150-CSV-QUOTE-FIELD-EXIT.
+016250     EXIT.
+016260*
+016270************************************************************
+016280 2160-CSV-QUOTE-CHAR.
+016290************************************************************
+016300     MOVE WS-CSV-RAW-FIELD (WS-CSV-RAW-SUB:1) TO WS-CSV-RAW-CHAR.
+016310     IF WS-CSV-RAW-CHAR = '"'
+016320         STRING '""' DELIMITED BY SIZE
+016330             INTO WS-CSV-QUOTED-FIELD
+016340             WITH POINTER WS-CSV-Q-PTR
+016350         END-STRING
+016360     ELSE
+016370         STRING WS-CSV-RAW-CHAR DELIMITED BY SIZE
+016380             INTO WS-CSV-QUOTED-FIELD
+016390             WITH POINTER WS-CSV-Q-PTR
+016400         END-STRING
+016410     END-IF.
+016420 2160-CSV-QUOTE-CHAR-EXIT.
+016430     EXIT.
+016440*
+016450************************************************************
+016460 2200-BUILD-CSV-LINE.
+016470************************************************************
+016480     MOVE EMP-ID OF EMP-INPUT-FILE         TO WS-CSV-ID.
+016490     MOVE EMP-DOB OF EMP-INPUT-FILE        TO WS-CSV-DOB.
+016500     MOVE WS-YOE-CUR-OUT                   TO WS-CSV-YOE-CUR.
+016510     MOVE WS-YOE-TOTAL-EDIT                TO WS-CSV-YOE-TOTAL.
+016520     MOVE EMP-SALARY OF EMP-INPUT-FILE     TO WS-CSV-SALARY.
+016530     MOVE WS-SALARY-DIFF-EDIT              TO WS-CSV-SALARY-DIFF.
+016540     MOVE EMP-DEPENDENTS-NUM OF EMP-INPUT-FILE
+016550         TO WS-CSV-DEPENDENTS.
+016560*
+016570     MOVE EMP-NAME OF EMP-INPUT-FILE       TO WS-CSV-RAW-FIELD.
+016580     PERFORM 2150-CSV-QUOTE-FIELD THRU 2150-CSV-QUOTE-FIELD-EXIT.
+016590     MOVE WS-CSV-QUOTED-FIELD TO WS-CSV-NAME-Q.
+016600     MOVE WS-CSV-QUOTED-LEN   TO WS-CSV-NAME-Q-LEN.
+016610*
+016620     MOVE EMP-ADDR-LINE OF EMP-INPUT-FILE (1) TO WS-CSV-RAW-FIELD.
+016630     PERFORM 2150-CSV-QUOTE-FIELD THRU 2150-CSV-QUOTE-FIELD-EXIT.
+016640     MOVE WS-CSV-QUOTED-FIELD TO WS-CSV-ADDR-1-Q.
+016650     MOVE WS-CSV-QUOTED-LEN   TO WS-CSV-ADDR-1-Q-LEN.
+016660*
+016670     MOVE EMP-ADDR-LINE OF EMP-INPUT-FILE (2) TO WS-CSV-RAW-FIELD.
+016680     PERFORM 2150-CSV-QUOTE-FIELD THRU 2150-CSV-QUOTE-FIELD-EXIT.
+016690     MOVE WS-CSV-QUOTED-FIELD TO WS-CSV-ADDR-2-Q.
+016700     MOVE WS-CSV-QUOTED-LEN   TO WS-CSV-ADDR-2-Q-LEN.
+016710*
+016720     MOVE EMP-ADDR-LINE OF EMP-INPUT-FILE (3) TO WS-CSV-RAW-FIELD.
+016730     PERFORM 2150-CSV-QUOTE-FIELD THRU 2150-CSV-QUOTE-FIELD-EXIT.
+016740     MOVE WS-CSV-QUOTED-FIELD TO WS-CSV-ADDR-3-Q.
+016750     MOVE WS-CSV-QUOTED-LEN   TO WS-CSV-ADDR-3-Q-LEN.
+016760*
+016770     MOVE SPACES TO WS-CSV-LINE.
+016780     MOVE 1 TO WS-JSON-PTR.
+016790     STRING
+016800         WS-CSV-ID
+016800    DELIMITED BY SIZE
+016810         "," DELIMITED BY SIZE
+016820         WS-CSV-NAME-Q (1:WS-CSV-NAME-Q-LEN)
+016820    DELIMITED BY SIZE
+016830         "," DELIMITED BY SIZE
+016840         WS-CSV-DOB
+016840    DELIMITED BY SIZE
+016850         "," DELIMITED BY SIZE
+016860         WS-CSV-ADDR-1-Q (1:WS-CSV-ADDR-1-Q-LEN)
+016860    DELIMITED BY SIZE
+016870         "," DELIMITED BY SIZE
+016880         WS-CSV-ADDR-2-Q (1:WS-CSV-ADDR-2-Q-LEN)
+016880    DELIMITED BY SIZE
+016890         "," DELIMITED BY SIZE
+016900         WS-CSV-ADDR-3-Q (1:WS-CSV-ADDR-3-Q-LEN)
+016900    DELIMITED BY SIZE
+016910         "," DELIMITED BY SIZE
+016920         WS-CSV-YOE-CUR
+016920    DELIMITED BY SIZE
+016930         "," DELIMITED BY SIZE
+016940         WS-CSV-YOE-TOTAL
+016940    DELIMITED BY SIZE
+016950         "," DELIMITED BY SIZE
+016960         WS-CSV-SALARY
+016960    DELIMITED BY SIZE
+016970         "," DELIMITED BY SIZE
+016980         WS-CSV-SALARY-DIFF
+016980    DELIMITED BY SIZE
+016990         "," DELIMITED BY SIZE
+017000         WS-CSV-DEPENDENTS
+017000    DELIMITED BY SIZE
+017010         INTO WS-CSV-LINE
+017020         WITH POINTER WS-JSON-PTR
+017030     END-STRING.
+017040     SUBTRACT 1 FROM WS-JSON-PTR GIVING WS-OUTPUT-LEN.
+017600     WRITE EMP-OUTPUT-LINE FROM WS-CSV-LINE.
+017700 2200-BUILD-CSV-LINE-EXIT.
+017800     EXIT.
+017900*
+018000************************************************************
+018010*  2350 - ESCAPE A 25-CHARACTER FREE-TEXT FIELD FOR USE AS A
+018020*  JSON STRING VALUE.  A QUOTE BECOMES \" AND A BACKSLASH
+018030*  BECOMES \\, PER ORDINARY JSON STRING-ESCAPING RULES.  THE
+018040*  SURROUNDING QUOTE MARKS THAT MAKE IT A JSON STRING ARE
+018050*  SUPPLIED BY THE CALLER, NOT BY THIS PARAGRAPH.  CALLER
+018060*  LOADS WS-JSON-RAW-FIELD FIRST; RESULT COMES BACK IN
+018070*  WS-JSON-ESCAPED-FIELD/WS-JSON-E-PTR - 1.
+018080************************************************************
+018090 2350-JSON-ESCAPE-FIELD.
+018100************************************************************
+018110     MOVE SPACES TO WS-JSON-ESCAPED-FIELD.
+018120     MOVE 1 TO WS-JSON-E-PTR.
+018130     PERFORM 2360-JSON-ESCAPE-CHAR
+018140         THRU 2360-JSON-ESCAPE-CHAR-EXIT
+018150         VARYING WS-JSON-RAW-SUB FROM 1 BY 1
+018160         UNTIL WS-JSON-RAW-SUB > LENGTH OF WS-JSON-RAW-FIELD.
+018170 2350-JSON-ESCAPE-FIELD-EXIT.
+018180     EXIT.
+018190*
+018200************************************************************
+018210 2360-JSON-ESCAPE-CHAR.
+018220************************************************************
+018230     MOVE WS-JSON-RAW-FIELD (WS-JSON-RAW-SUB:1)
+018240         TO WS-JSON-RAW-CHAR.
+018250     IF WS-JSON-RAW-CHAR = '"'
+018260         STRING '\"' DELIMITED BY SIZE
+018270             INTO WS-JSON-ESCAPED-FIELD
+018280             WITH POINTER WS-JSON-E-PTR
+018290         END-STRING
+018300     ELSE
+018310         IF WS-JSON-RAW-CHAR = '\'
+018320             STRING '\\' DELIMITED BY SIZE
+018330                 INTO WS-JSON-ESCAPED-FIELD
+018340                 WITH POINTER WS-JSON-E-PTR
+018350             END-STRING
+018360         ELSE
+018370             STRING WS-JSON-RAW-CHAR DELIMITED BY SIZE
+018380                 INTO WS-JSON-ESCAPED-FIELD
+018390                 WITH POINTER WS-JSON-E-PTR
+018400             END-STRING
+018410         END-IF
+018420     END-IF.
+018430 2360-JSON-ESCAPE-CHAR-EXIT.
+018440     EXIT.
+018450*
+018460************************************************************
+018470 2300-BUILD-JSON-LINE.
+018480************************************************************
+018490     MOVE EMP-NAME OF EMP-INPUT-FILE TO WS-JSON-RAW-FIELD.
+018500     PERFORM 2350-JSON-ESCAPE-FIELD
+018500         THRU 2350-JSON-ESCAPE-FIELD-EXIT.
+018510     MOVE WS-JSON-ESCAPED-FIELD TO WS-JSON-NAME-E.
+018520     SUBTRACT 1 FROM WS-JSON-E-PTR GIVING WS-JSON-NAME-E-LEN.
+018530*
+018540     MOVE EMP-ADDR-LINE OF EMP-INPUT-FILE (1)
+018540         TO WS-JSON-RAW-FIELD.
+018550     PERFORM 2350-JSON-ESCAPE-FIELD
+018550         THRU 2350-JSON-ESCAPE-FIELD-EXIT.
+018560     MOVE WS-JSON-ESCAPED-FIELD TO WS-JSON-ADDR-1-E.
+018570     SUBTRACT 1 FROM WS-JSON-E-PTR GIVING WS-JSON-ADDR-1-E-LEN.
+018580*
+018590     MOVE EMP-ADDR-LINE OF EMP-INPUT-FILE (2)
+018590         TO WS-JSON-RAW-FIELD.
+018600     PERFORM 2350-JSON-ESCAPE-FIELD
+018600         THRU 2350-JSON-ESCAPE-FIELD-EXIT.
+018610     MOVE WS-JSON-ESCAPED-FIELD TO WS-JSON-ADDR-2-E.
+018620     SUBTRACT 1 FROM WS-JSON-E-PTR GIVING WS-JSON-ADDR-2-E-LEN.
+018630*
+018640     MOVE EMP-ADDR-LINE OF EMP-INPUT-FILE (3)
+018640         TO WS-JSON-RAW-FIELD.
+018650     PERFORM 2350-JSON-ESCAPE-FIELD
+018650         THRU 2350-JSON-ESCAPE-FIELD-EXIT.
+018660     MOVE WS-JSON-ESCAPED-FIELD TO WS-JSON-ADDR-3-E.
+018670     SUBTRACT 1 FROM WS-JSON-E-PTR GIVING WS-JSON-ADDR-3-E-LEN.
+018680*
+018690     MOVE SPACES TO WS-JSON-LINE.
+018700     MOVE 1 TO WS-JSON-PTR.
+018710     STRING
+018720         "{""EMP_ID"":""" DELIMITED BY SIZE
+018730         EMP-ID OF EMP-INPUT-FILE DELIMITED BY SIZE
+018740         """,""EMP_NAME"":""" DELIMITED BY SIZE
+018750         WS-JSON-NAME-E (1:WS-JSON-NAME-E-LEN) DELIMITED BY SIZE
+018760         """,""EMP_DOB"":""" DELIMITED BY SIZE
+018770         EMP-DOB OF EMP-INPUT-FILE DELIMITED BY SIZE
+018780         """,""EMP_ADDR_LINE_1"":""" DELIMITED BY SIZE
+018790         WS-JSON-ADDR-1-E (1:WS-JSON-ADDR-1-E-LEN)
+018790    DELIMITED BY SIZE
+018800         """,""EMP_ADDR_LINE_2"":""" DELIMITED BY SIZE
+018810         WS-JSON-ADDR-2-E (1:WS-JSON-ADDR-2-E-LEN)
+018810    DELIMITED BY SIZE
+018820         """,""EMP_ADDR_LINE_3"":""" DELIMITED BY SIZE
+018830         WS-JSON-ADDR-3-E (1:WS-JSON-ADDR-3-E-LEN)
+018830    DELIMITED BY SIZE
+018840         """,""EMP_YOE_CUR"":" DELIMITED BY SIZE
+019700         WS-YOE-CUR-OUT DELIMITED BY SIZE
+019800         ",""EMP_YOE_TOTAL"":" DELIMITED BY SIZE
+019900         WS-YOE-TOTAL-EDIT DELIMITED BY SIZE
+020000         ",""EMP_SALARY"":" DELIMITED BY SIZE
+020100         WS-SALARY-EDIT DELIMITED BY SIZE
+020200         ",""EMP_SALARY_DIFF"":" DELIMITED BY SIZE
+020300         WS-SALARY-DIFF-EDIT DELIMITED BY SIZE
+020400         ",""EMP_DEPENDENTS_NUM"":" DELIMITED BY SIZE
+020500         WS-JSON-DEPENDENTS DELIMITED BY SIZE
+020600         "}" DELIMITED BY SIZE
+020650         INTO WS-JSON-LINE
+020660         WITH POINTER WS-JSON-PTR
+020700     END-STRING.
+020750     SUBTRACT 1 FROM WS-JSON-PTR GIVING WS-OUTPUT-LEN.
+020900     WRITE EMP-OUTPUT-LINE FROM WS-JSON-LINE.
+021000 2300-BUILD-JSON-LINE-EXIT.
+021100     EXIT.
+021200*
+021300************************************************************
+021400 2900-READ-INPUT.
+021500************************************************************
+021600     READ EMP-INPUT-FILE
+021700         AT END
+021800             MOVE "Y" TO WS-INPUT-EOF-SW
+021900     END-READ.
+022000 2900-READ-INPUT-EXIT.
+022100     EXIT.
+022200*
+022300************************************************************
+022400 3000-FINALIZE.
+022500************************************************************
+022600     IF WS-INPUT-STATUS = "00"
+022700         CLOSE EMP-INPUT-FILE
+022800     END-IF.
+022900     IF WS-OUTPUT-STATUS = "00"
+023000         CLOSE EMP-OUTPUT-FILE
+023100     END-IF.
+023200     DISPLAY "EMPXTR01 - RECORDS UNLOADED: " WS-RECORD-COUNT.
+023300 3000-FINALIZE-EXIT.
+023400     EXIT.
