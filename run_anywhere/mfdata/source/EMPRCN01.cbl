@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPRCN01.
+000300 AUTHOR. MFDATA-APPLICATIONS-GROUP.
+000400 INSTALLATION. MFDATA.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*  MODIFICATION HISTORY
+001000*------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   JDM   INITIAL VERSION - PERIOD OVER PERIOD
+001300*                   SALARY RECONCILIATION AND VARIANCE REPORT.
+001400************************************************************
+001500*
+001600************************************************************
+001700*  PURPOSE -                                                *
+001800*    MATCHES THIS RUN'S EMPLOYEE MASTER (EMP-CURRENT-FILE)   *
+001900*    AGAINST THE PRIOR PERIOD'S SNAPSHOT (EMP-PRIOR-FILE) BY *
+002000*    EMP-ID, STORES THE SALARY DELTA IN EMP-SALARY-DIFF ON   *
+002100*    AN UPDATED MASTER, AND LISTS ANY EMPLOYEE WHOSE PAY     *
+002200*    MOVED BY MORE THAN THE CONFIGURED THRESHOLD PERCENTAGE  *
+002300*    ON THE VARIANCE REPORT.  NEW HIRES (NO PRIOR SNAPSHOT)  *
+002400*    ARE CARRIED FORWARD WITH A ZERO DIFFERENCE.             *
+002500************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-ZSERIES.
+002900 OBJECT-COMPUTER. IBM-ZSERIES.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT EMP-CTL-FILE ASSIGN TO EMPRCTL
+003300         ORGANIZATION IS SEQUENTIAL
+003400         ACCESS MODE IS SEQUENTIAL
+003500         FILE STATUS IS WS-CTL-STATUS.
+003600
+003700     SELECT EMP-CURRENT-FILE ASSIGN TO EMPCUR
+003710         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS SEQUENTIAL
+003850         RECORD KEY IS EMP-ID OF EMP-CURRENT-FILE
+003860         ALTERNATE RECORD KEY IS EMP-ID-X OF EMP-CURRENT-FILE
+004000         FILE STATUS IS WS-CUR-STATUS.
+004100
+004200     SELECT EMP-PRIOR-FILE ASSIGN TO EMPPRI
+004300         ORGANIZATION IS SEQUENTIAL
+004400         ACCESS MODE IS SEQUENTIAL
+004500         FILE STATUS IS WS-PRI-STATUS.
+004600
+004700     SELECT EMP-MASTER-OUT-FILE ASSIGN TO EMPMASO
+004710         ORGANIZATION IS INDEXED
+004800         ACCESS MODE IS SEQUENTIAL
+004850         RECORD KEY IS EMP-ID OF EMP-MASTER-OUT-FILE
+004860         ALTERNATE RECORD KEY IS EMP-ID-X OF EMP-MASTER-OUT-FILE
+005000         FILE STATUS IS WS-OUT-STATUS.
+005100
+005200     SELECT EMP-VARIANCE-FILE ASSIGN TO EMPVRPT
+005300         ORGANIZATION IS SEQUENTIAL
+005400         ACCESS MODE IS SEQUENTIAL
+005500         FILE STATUS IS WS-VAR-STATUS.
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  EMP-CTL-FILE
+005900     RECORDING MODE IS F
+006000     LABEL RECORDS ARE STANDARD.
+006100 01  EMP-CTL-RECORD.
+006200     05  EMP-CTL-THRESHOLD-PCT       PIC 9(03)V99.
+006300     05  FILLER                      PIC X(75).
+006400
+006500 FD  EMP-CURRENT-FILE
+006600     RECORDING MODE IS F
+006700     LABEL RECORDS ARE STANDARD.
+006800     COPY EMPREC01.
+006900
+007000 FD  EMP-PRIOR-FILE
+007100     RECORDING MODE IS F
+007200     LABEL RECORDS ARE STANDARD.
+007300     COPY EMPREC01.
+007400
+007500 FD  EMP-MASTER-OUT-FILE
+007600     RECORDING MODE IS F
+007700     LABEL RECORDS ARE STANDARD.
+007800     COPY EMPREC01.
+007900
+008000 FD  EMP-VARIANCE-FILE
+008100     RECORDING MODE IS F
+008200     LABEL RECORDS ARE STANDARD.
+008300 01  EMP-VARIANCE-LINE               PIC X(80).
+008400 WORKING-STORAGE SECTION.
+008500 77  WS-CTL-STATUS                   PIC X(02)   VALUE "00".
+008600 77  WS-CUR-STATUS                   PIC X(02)   VALUE "00".
+008700 77  WS-PRI-STATUS                   PIC X(02)   VALUE "00".
+008800 77  WS-OUT-STATUS                   PIC X(02)   VALUE "00".
+008900 77  WS-VAR-STATUS                   PIC X(02)   VALUE "00".
+009000*
+009100 77  WS-CUR-EOF-SW                   PIC X(01)   VALUE "N".
+009200     88  WS-CUR-EOF                  VALUE "Y".
+009300 77  WS-PRI-EOF-SW                   PIC X(01)   VALUE "N".
+009400     88  WS-PRI-EOF                  VALUE "Y".
+009500*
+009600 77  WS-CUR-KEY                      PIC 9(05)   VALUE ZERO.
+009700 77  WS-PRI-KEY                      PIC 9(05)   VALUE ZERO.
+009800 77  WS-HIGH-KEY                     PIC 9(05)   VALUE 99999.
+009900*
+010000 77  WS-THRESHOLD-PCT                PIC 9(03)V99 VALUE 10.00.
+010100*
+010200 77  WS-PRIOR-SALARY                 PIC S9(4)V99 COMP-3
+010300                                          VALUE ZERO.
+010400 77  WS-HAVE-PRIOR-SW                PIC X(01)   VALUE "N".
+010500     88  WS-HAVE-PRIOR               VALUE "Y".
+010600*
+010700 77  WS-ABS-DIFF                     PIC S9(04)V99 COMP-3
+010800                                          VALUE ZERO.
+010900 77  WS-VARIANCE-PCT                 PIC S9(05)V99 COMP-3
+011000                                          VALUE ZERO.
+011100*
+011200 77  WS-MATCH-COUNT                  PIC 9(07)   COMP VALUE ZERO.
+011300 77  WS-NEW-HIRE-COUNT               PIC 9(07)   COMP VALUE ZERO.
+011400 77  WS-VARIANCE-COUNT               PIC 9(07)   COMP VALUE ZERO.
+011500*
+011600 01  WS-VARIANCE-DETAIL.
+011700     05  FILLER                      PIC X(01)   VALUE SPACE.
+011800     05  WS-VD-EMP-ID                PIC ZZZZ9.
+011900     05  FILLER                      PIC X(02)   VALUE SPACE.
+012000     05  WS-VD-PRIOR-SALARY          PIC ZZZ,ZZ9.99.
+012100     05  FILLER                      PIC X(02)   VALUE SPACE.
+012200     05  WS-VD-CURRENT-SALARY        PIC ZZZ,ZZ9.99.
+012300     05  FILLER                      PIC X(02)   VALUE SPACE.
+012400     05  WS-VD-DIFF                  PIC -ZZ,ZZ9.99.
+012500     05  FILLER                      PIC X(02)   VALUE SPACE.
+012600     05  WS-VD-PCT                   PIC ZZ9.99.
+012700     05  FILLER                      PIC X(01)   VALUE "%".
+012800 PROCEDURE DIVISION.
+012900************************************************************
+013000 0000-MAINLINE.
+013100************************************************************
+013200     PERFORM 1000-INITIALIZE
+013300         THRU 1000-INITIALIZE-EXIT.
+013400     PERFORM 2000-RECONCILE
+013500         THRU 2000-RECONCILE-EXIT
+013600         UNTIL WS-CUR-EOF.
+013700     PERFORM 3000-FINALIZE
+013800         THRU 3000-FINALIZE-EXIT.
+013900     GOBACK.
+014000*
+014100************************************************************
+014200 1000-INITIALIZE.
+014300************************************************************
+014400     OPEN INPUT EMP-CTL-FILE.
+014500     IF WS-CTL-STATUS = "00"
+014600         READ EMP-CTL-FILE
+014700             AT END
+014800                 CONTINUE
+014900         END-READ
+015000         IF WS-CTL-STATUS = "00"
+015100             MOVE EMP-CTL-THRESHOLD-PCT TO WS-THRESHOLD-PCT
+015200         END-IF
+015300         CLOSE EMP-CTL-FILE
+015400     END-IF.
+015500*
+015600     OPEN INPUT  EMP-CURRENT-FILE
+015700          INPUT  EMP-PRIOR-FILE
+015800          OUTPUT EMP-MASTER-OUT-FILE
+015900          OUTPUT EMP-VARIANCE-FILE.
+016000     IF WS-CUR-STATUS NOT = "00" OR WS-PRI-STATUS NOT = "00" OR
+016100        WS-OUT-STATUS NOT = "00" OR WS-VAR-STATUS NOT = "00"
+016200         DISPLAY "EMPRCN01 - OPEN FAILED - " WS-CUR-STATUS
+016300             " " WS-PRI-STATUS " " WS-OUT-STATUS " "
+016400             WS-VAR-STATUS
+016500         MOVE "Y" TO WS-CUR-EOF-SW
+016600         MOVE "Y" TO WS-PRI-EOF-SW
+016700         GO TO 1000-INITIALIZE-EXIT
+016800     END-IF.
+016900     PERFORM 2300-READ-PRIOR
+017000         THRU 2300-READ-PRIOR-EXIT.
+017100 1000-INITIALIZE-EXIT.
+017200     EXIT.
+017300*
+017400************************************************************
+017500 2000-RECONCILE.
+017600************************************************************
+017700     PERFORM 2100-READ-CURRENT
+017800         THRU 2100-READ-CURRENT-EXIT.
+017900     IF NOT WS-CUR-EOF
+018000         PERFORM UNTIL WS-PRI-EOF OR WS-PRI-KEY NOT < WS-CUR-KEY
+018100             PERFORM 2300-READ-PRIOR
+018200                 THRU 2300-READ-PRIOR-EXIT
+018300         END-PERFORM
+018400         MOVE "N" TO WS-HAVE-PRIOR-SW
+018500         IF WS-PRI-KEY = WS-CUR-KEY AND NOT WS-PRI-EOF
+018600             MOVE "Y" TO WS-HAVE-PRIOR-SW
+018700             MOVE EMP-SALARY OF EMP-PRIOR-FILE TO WS-PRIOR-SALARY
+018800             ADD 1 TO WS-MATCH-COUNT
+018900         ELSE
+019000             ADD 1 TO WS-NEW-HIRE-COUNT
+019100         END-IF
+019200         PERFORM 2200-BUILD-OUTPUT
+019300             THRU 2200-BUILD-OUTPUT-EXIT
+019400     END-IF.
+019500 2000-RECONCILE-EXIT.
+019600     EXIT.
+019700*
+019800************************************************************
+019900 2100-READ-CURRENT.
+020000************************************************************
+020100     READ EMP-CURRENT-FILE
+020200         AT END
+020300             MOVE "Y" TO WS-CUR-EOF-SW
+020400             MOVE WS-HIGH-KEY TO WS-CUR-KEY
+020500             GO TO 2100-READ-CURRENT-EXIT
+020600     END-READ.
+020700     MOVE EMP-ID OF EMP-CURRENT-FILE TO WS-CUR-KEY.
+020800 2100-READ-CURRENT-EXIT.
+020900     EXIT.
+021000*
+021100************************************************************
+021200 2200-BUILD-OUTPUT.
+021300************************************************************
+021400     MOVE EMP-RECORD OF EMP-CURRENT-FILE
+021500         TO EMP-RECORD OF EMP-MASTER-OUT-FILE.
+021600     IF WS-HAVE-PRIOR
+021700         COMPUTE EMP-SALARY-DIFF OF EMP-MASTER-OUT-FILE =
+021800             EMP-SALARY OF EMP-CURRENT-FILE - WS-PRIOR-SALARY
+021900         PERFORM 2400-CHECK-VARIANCE
+022000             THRU 2400-CHECK-VARIANCE-EXIT
+022100     ELSE
+022200         MOVE ZERO TO EMP-SALARY-DIFF OF EMP-MASTER-OUT-FILE
+022300     END-IF.
+022400     WRITE EMP-RECORD OF EMP-MASTER-OUT-FILE.
+022500 2200-BUILD-OUTPUT-EXIT.
+022600     EXIT.
+022700*
+022800************************************************************
+022900 2300-READ-PRIOR.
+023000************************************************************
+023100     READ EMP-PRIOR-FILE
+023200         AT END
+023300             MOVE "Y" TO WS-PRI-EOF-SW
+023400             MOVE WS-HIGH-KEY TO WS-PRI-KEY
+023500             GO TO 2300-READ-PRIOR-EXIT
+023600     END-READ.
+023700     MOVE EMP-ID OF EMP-PRIOR-FILE TO WS-PRI-KEY.
+023800 2300-READ-PRIOR-EXIT.
+023900     EXIT.
+024000*
+024100************************************************************
+024200 2400-CHECK-VARIANCE.
+024300************************************************************
+024400     MOVE EMP-SALARY-DIFF OF EMP-MASTER-OUT-FILE TO WS-ABS-DIFF.
+024500     IF WS-ABS-DIFF < ZERO
+024600         COMPUTE WS-ABS-DIFF = ZERO - WS-ABS-DIFF
+024700     END-IF.
+024800     IF WS-PRIOR-SALARY = ZERO
+024900         GO TO 2400-CHECK-VARIANCE-EXIT
+025000     END-IF.
+025100     COMPUTE WS-VARIANCE-PCT ROUNDED =
+025200         (WS-ABS-DIFF / WS-PRIOR-SALARY) * 100.
+025300     IF WS-VARIANCE-PCT > WS-THRESHOLD-PCT
+025400         MOVE EMP-ID OF EMP-CURRENT-FILE TO WS-VD-EMP-ID
+025500         MOVE WS-PRIOR-SALARY           TO WS-VD-PRIOR-SALARY
+025600         MOVE EMP-SALARY OF EMP-CURRENT-FILE
+025700             TO WS-VD-CURRENT-SALARY
+025800         MOVE EMP-SALARY-DIFF OF EMP-MASTER-OUT-FILE
+025900             TO WS-VD-DIFF
+026000         MOVE WS-VARIANCE-PCT            TO WS-VD-PCT
+026100         WRITE EMP-VARIANCE-LINE FROM WS-VARIANCE-DETAIL
+026200         ADD 1 TO WS-VARIANCE-COUNT
+026300     END-IF.
+026400 2400-CHECK-VARIANCE-EXIT.
+026500     EXIT.
+026600*
+026700************************************************************
+026800 3000-FINALIZE.
+026900************************************************************
+027000     IF WS-CUR-STATUS = "00"
+027100         CLOSE EMP-CURRENT-FILE
+027200     END-IF.
+027300     IF WS-PRI-STATUS = "00"
+027400         CLOSE EMP-PRIOR-FILE
+027500     END-IF.
+027600     IF WS-OUT-STATUS = "00"
+027700         CLOSE EMP-MASTER-OUT-FILE
+027800     END-IF.
+027900     IF WS-VAR-STATUS = "00"
+028000         CLOSE EMP-VARIANCE-FILE
+028100     END-IF.
+028200     DISPLAY "EMPRCN01 - MATCHED: "   WS-MATCH-COUNT
+028300         " NEW HIRES: " WS-NEW-HIRE-COUNT
+028400         " VARIANCES: " WS-VARIANCE-COUNT.
+028500 3000-FINALIZE-EXIT.
+028600     EXIT.
