@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPRPT01.
+000300 AUTHOR. MFDATA-APPLICATIONS-GROUP.
+000400 INSTALLATION. MFDATA.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*  MODIFICATION HISTORY
+001000*------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   JDM   INITIAL VERSION - MONTHLY COMPENSATION
+001300*                   AND TENURE REPORT FOR PAYROLL, READ FROM
+001400*                   THE EMPLOYEE MASTER (EMP-RECORD).
+001500************************************************************
+001600*
+001700************************************************************
+001800*  PURPOSE -                                                *
+001900*    READS THE EMPLOYEE MASTER SEQUENTIALLY AND PRODUCES A  *
+002000*    PAGED COMPENSATION AND TENURE REPORT SHOWING EMP-ID,    *
+002100*    EMP-NAME, EMP-SALARY, EMP-YOE-CUR AND EMP-YOE-TOTAL,    *
+002200*    ENDING WITH A GRAND-TOTAL SALARY LINE.                 *
+002300************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-ZSERIES.
+002700 OBJECT-COMPUTER. IBM-ZSERIES.
+002800 SPECIAL-NAMES.
+002900     C01 IS TOP-OF-PAGE.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT EMP-MASTER-FILE ASSIGN TO EMPMAS
+003250         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003350         RECORD KEY IS EMP-ID
+003360         ALTERNATE RECORD KEY IS EMP-ID-X
+003400         FILE STATUS IS WS-EMPMAS-STATUS.
+003600
+003700     SELECT EMP-REPORT-FILE ASSIGN TO EMPRPT
+003800         ORGANIZATION IS SEQUENTIAL
+003900         ACCESS MODE IS SEQUENTIAL
+004000         FILE STATUS IS WS-EMPRPT-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  EMP-MASTER-FILE
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY EMPREC01.
+004700
+004800 FD  EMP-REPORT-FILE
+004900     RECORDING MODE IS F
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  EMP-REPORT-LINE                 PIC X(80).
+005200 WORKING-STORAGE SECTION.
+005300 77  WS-EMPMAS-STATUS                PIC X(02)   VALUE "00".
+005400 77  WS-EMPRPT-STATUS                PIC X(02)   VALUE "00".
+005500 77  WS-EOF-SW                       PIC X(01)   VALUE "N".
+005600     88  WS-EOF                      VALUE "Y".
+005700 77  WS-LINE-COUNT                   PIC 9(02)   COMP VALUE ZERO.
+005800 77  WS-LINES-PER-PAGE               PIC 9(02)   COMP VALUE 50.
+005900 77  WS-PAGE-COUNT                   PIC 9(04)   COMP VALUE ZERO.
+005910 77  WS-GRAND-TOTAL-SALARY           PIC S9(09)V99 COMP-3
+005920                                          VALUE ZERO.
+006100 77  WS-DETAIL-COUNT                 PIC 9(07)   COMP VALUE ZERO.
+006200*
+006300 01  WS-REPORT-HEADING-1.
+006400     05  FILLER                      PIC X(01)   VALUE SPACE.
+006500     05  FILLER                      PIC X(32)
+006600                 VALUE "EMPRPT01 - EMPLOYEE COMPENSATION".
+006700     05  FILLER                      PIC X(18)   VALUE SPACE.
+006800     05  FILLER                      PIC X(05)   VALUE "PAGE ".
+006900     05  WS-H1-PAGE                  PIC ZZZ9.
+007000     05  FILLER                      PIC X(19)   VALUE SPACE.
+007100*
+007200 01  WS-REPORT-HEADING-2.
+007300     05  FILLER                      PIC X(01)   VALUE SPACE.
+007400     05  FILLER                      PIC X(18)
+007410                 VALUE "AND TENURE REPORT".
+007600*
+007700 01  WS-REPORT-HEADING-3.
+007800     05  FILLER                      PIC X(01)   VALUE SPACE.
+007900     05  FILLER                      PIC X(07)   VALUE "EMP-ID".
+008000     05  FILLER                      PIC X(03)   VALUE SPACE.
+008100     05  FILLER                      PIC X(25)   VALUE "EMP-NAME".
+008200     05  FILLER                      PIC X(03)   VALUE SPACE.
+008300     05  FILLER                      PIC X(12)
+008310                 VALUE "EMP-SALARY".
+008400     05  FILLER                      PIC X(03)   VALUE SPACE.
+008500     05  FILLER                      PIC X(09)   VALUE "YOE-CUR".
+008600     05  FILLER                      PIC X(03)   VALUE SPACE.
+008700     05  FILLER                      PIC X(09)
+008710                 VALUE "YOE-TOTAL".
+008800     05  FILLER                      PIC X(05)   VALUE SPACE.
+008900*
+009000 01  WS-DETAIL-LINE.
+009100     05  FILLER                      PIC X(01)   VALUE SPACE.
+009200     05  WS-D-EMP-ID                 PIC ZZZZ9.
+009300     05  FILLER                      PIC X(05)   VALUE SPACE.
+009400     05  WS-D-EMP-NAME               PIC X(25).
+009500     05  FILLER                      PIC X(01)   VALUE SPACE.
+009600     05  WS-D-EMP-SALARY             PIC ZZZ,ZZ9.99.
+009700     05  FILLER                      PIC X(03)   VALUE SPACE.
+009800     05  WS-D-EMP-YOE-CUR            PIC ZZZ9.
+009900     05  FILLER                      PIC X(06)   VALUE SPACE.
+010000     05  WS-D-EMP-YOE-TOTAL          PIC ZZZ9.99.
+010100     05  FILLER                      PIC X(05)   VALUE SPACE.
+010200*
+010300 01  WS-GRAND-TOTAL-LINE.
+010400     05  FILLER                      PIC X(01)   VALUE SPACE.
+010500     05  FILLER                      PIC X(20)
+010510                 VALUE "GRAND TOTAL SALARY: ".
+010600     05  WS-GT-SALARY                PIC ZZZ,ZZZ,ZZ9.99.
+010800*
+010900 PROCEDURE DIVISION.
+011000************************************************************
+011100 0000-MAINLINE.
+011200************************************************************
+011300     PERFORM 1000-INITIALIZE
+011400         THRU 1000-INITIALIZE-EXIT.
+011500     PERFORM 2000-PROCESS-MASTER
+011600         THRU 2000-PROCESS-MASTER-EXIT
+011700         UNTIL WS-EOF.
+011800     PERFORM 3000-FINALIZE
+011900         THRU 3000-FINALIZE-EXIT.
+012000     GOBACK.
+012100*
+012200************************************************************
+012300 1000-INITIALIZE.
+012400************************************************************
+012500     OPEN INPUT  EMP-MASTER-FILE
+012510          OUTPUT EMP-REPORT-FILE.
+012600     IF WS-EMPMAS-STATUS NOT = "00" OR
+012610        WS-EMPRPT-STATUS NOT = "00"
+012700         DISPLAY "EMPRPT01 - OPEN FAILED - " WS-EMPMAS-STATUS
+012800             " " WS-EMPRPT-STATUS
+012900         MOVE "Y" TO WS-EOF-SW
+013000         GO TO 1000-INITIALIZE-EXIT
+013100     END-IF.
+013900     PERFORM 2100-READ-MASTER
+014000         THRU 2100-READ-MASTER-EXIT.
+014100 1000-INITIALIZE-EXIT.
+014200     EXIT.
+014300*
+014400************************************************************
+014500 2000-PROCESS-MASTER.
+014600************************************************************
+014700     IF WS-LINE-COUNT = ZERO OR
+014800        WS-LINE-COUNT >= WS-LINES-PER-PAGE
+014900         PERFORM 2200-WRITE-HEADINGS
+015000             THRU 2200-WRITE-HEADINGS-EXIT
+015100     END-IF.
+015200     PERFORM 2300-WRITE-DETAIL
+015300         THRU 2300-WRITE-DETAIL-EXIT.
+015400     ADD EMP-SALARY TO WS-GRAND-TOTAL-SALARY.
+015500     ADD 1 TO WS-DETAIL-COUNT.
+015600     PERFORM 2100-READ-MASTER
+015700         THRU 2100-READ-MASTER-EXIT.
+015800 2000-PROCESS-MASTER-EXIT.
+015900     EXIT.
+016000*
+016100************************************************************
+016200 2100-READ-MASTER.
+016300************************************************************
+016400     READ EMP-MASTER-FILE
+016500         AT END
+016600             MOVE "Y" TO WS-EOF-SW
+016700     END-READ.
+016800 2100-READ-MASTER-EXIT.
+016900     EXIT.
+017000*
+017100************************************************************
+017200 2200-WRITE-HEADINGS.
+017300************************************************************
+017400     ADD 1 TO WS-PAGE-COUNT.
+017500     MOVE WS-PAGE-COUNT TO WS-H1-PAGE.
+017600     IF WS-PAGE-COUNT > 1
+017700         WRITE EMP-REPORT-LINE FROM WS-REPORT-HEADING-1
+017800             AFTER ADVANCING PAGE
+017900     ELSE
+018000         WRITE EMP-REPORT-LINE FROM WS-REPORT-HEADING-1
+018100             AFTER ADVANCING 0 LINES
+018200     END-IF.
+018300     WRITE EMP-REPORT-LINE FROM WS-REPORT-HEADING-2
+018400         AFTER ADVANCING 1 LINES.
+018500     WRITE EMP-REPORT-LINE FROM WS-REPORT-HEADING-3
+018600         AFTER ADVANCING 2 LINES.
+018700     MOVE 3 TO WS-LINE-COUNT.
+018800 2200-WRITE-HEADINGS-EXIT.
+018900     EXIT.
+019000*
+019100************************************************************
+019200 2300-WRITE-DETAIL.
+019300************************************************************
+019400     MOVE EMP-ID        OF EMP-RECORD TO WS-D-EMP-ID.
+019500     MOVE EMP-NAME       OF EMP-RECORD TO WS-D-EMP-NAME.
+019600     MOVE EMP-SALARY     OF EMP-RECORD TO WS-D-EMP-SALARY.
+019700     MOVE EMP-YOE-CUR    OF EMP-RECORD TO WS-D-EMP-YOE-CUR.
+019800     MOVE EMP-YOE-TOTAL  OF EMP-RECORD TO WS-D-EMP-YOE-TOTAL.
+019900     WRITE EMP-REPORT-LINE FROM WS-DETAIL-LINE
+020000         AFTER ADVANCING 1 LINES.
+020100     ADD 1 TO WS-LINE-COUNT.
+020200 2300-WRITE-DETAIL-EXIT.
+020300     EXIT.
+020400*
+020500************************************************************
+020600 3000-FINALIZE.
+020700************************************************************
+020800     IF WS-EMPRPT-STATUS = "00"
+020900         MOVE WS-GRAND-TOTAL-SALARY TO WS-GT-SALARY
+021000         WRITE EMP-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+021100             AFTER ADVANCING 2 LINES
+021200         CLOSE EMP-REPORT-FILE
+021300     END-IF.
+021400     IF WS-EMPMAS-STATUS = "00"
+021500         CLOSE EMP-MASTER-FILE
+021600     END-IF.
+021700     DISPLAY "EMPRPT01 - RECORDS REPORTED: " WS-DETAIL-COUNT.
+021800 3000-FINALIZE-EXIT.
+021900     EXIT.
