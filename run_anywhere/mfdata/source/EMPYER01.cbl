@@ -0,0 +1,139 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPYER01.
+000300 AUTHOR. MFDATA-APPLICATIONS-GROUP.
+000400 INSTALLATION. MFDATA.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*  MODIFICATION HISTORY
+001000*------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   JDM   INITIAL VERSION - YEAR-END ROLLOVER OF
+001300*                   EMP-YOE-CUR INTO EMP-YOE-TOTAL.
+001400************************************************************
+001500*
+001600************************************************************
+001700*  PURPOSE -                                                *
+001800*    RUNS ONCE AT YEAR END AGAINST THE EMPLOYEE MASTER.     *
+001900*    FOR EVERY RECORD, EMP-YOE-CUR (THE CURRENT YEAR'S       *
+002000*    EXPERIENCE) IS ADDED INTO EMP-YOE-TOTAL (CUMULATIVE     *
+002100*    EXPERIENCE) AND EMP-YOE-CUR IS THEN RESET TO ZERO SO    *
+002200*    TENURE-BASED REPORTS AND THE BENEFITS SUBSYSTEM START   *
+002300*    THE NEW YEAR FROM A CLEAN, IN-SYNC MASTER.              *
+002400************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-ZSERIES.
+002800 OBJECT-COMPUTER. IBM-ZSERIES.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT EMP-MASTER-IN-FILE ASSIGN TO EMPMAS
+003110         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003250         RECORD KEY IS EMP-ID OF EMP-MASTER-IN-FILE
+003260         ALTERNATE RECORD KEY IS EMP-ID-X OF EMP-MASTER-IN-FILE
+003400         FILE STATUS IS WS-MAS-IN-STATUS.
+003500
+003600     SELECT EMP-MASTER-OUT-FILE ASSIGN TO EMPMASN
+003610         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS SEQUENTIAL
+003750         RECORD KEY IS EMP-ID OF EMP-MASTER-OUT-FILE
+003760         ALTERNATE RECORD KEY IS EMP-ID-X OF EMP-MASTER-OUT-FILE
+003900         FILE STATUS IS WS-MAS-OUT-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  EMP-MASTER-IN-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY EMPREC01.
+004600
+004700 FD  EMP-MASTER-OUT-FILE
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY EMPREC01.
+005100 WORKING-STORAGE SECTION.
+005200 77  WS-MAS-IN-STATUS                PIC X(02)   VALUE "00".
+005300 77  WS-MAS-OUT-STATUS               PIC X(02)   VALUE "00".
+005400*
+005500 77  WS-MAS-IN-EOF-SW                PIC X(01)   VALUE "N".
+005600     88  WS-MAS-IN-EOF               VALUE "Y".
+005700*
+005800 77  WS-YOE-CARRY                    PIC 9(04)V99
+005900                                          VALUE ZERO.
+006000 77  WS-RECORD-COUNT                 PIC 9(07)   COMP VALUE ZERO.
+006100 PROCEDURE DIVISION.
+006200************************************************************
+006300 0000-MAINLINE.
+006400************************************************************
+006500     PERFORM 1000-INITIALIZE
+006600         THRU 1000-INITIALIZE-EXIT.
+006700     PERFORM 2000-PROCESS-RECORD
+006800         THRU 2000-PROCESS-RECORD-EXIT
+006900         UNTIL WS-MAS-IN-EOF.
+007000     PERFORM 3000-FINALIZE
+007100         THRU 3000-FINALIZE-EXIT.
+007200     GOBACK.
+007300*
+007400************************************************************
+007500 1000-INITIALIZE.
+007600************************************************************
+007700     OPEN INPUT  EMP-MASTER-IN-FILE
+007800          OUTPUT EMP-MASTER-OUT-FILE.
+007900     IF WS-MAS-IN-STATUS NOT = "00" OR
+008000        WS-MAS-OUT-STATUS NOT = "00"
+008100         DISPLAY "EMPYER01 - OPEN FAILED - " WS-MAS-IN-STATUS
+008200             " " WS-MAS-OUT-STATUS
+008300         MOVE "Y" TO WS-MAS-IN-EOF-SW
+008400         GO TO 1000-INITIALIZE-EXIT
+008500     END-IF.
+008600     PERFORM 2900-READ-MASTER-IN
+008700         THRU 2900-READ-MASTER-IN-EXIT.
+008800 1000-INITIALIZE-EXIT.
+008900     EXIT.
+009000*
+009100************************************************************
+009200 2000-PROCESS-RECORD.
+009300************************************************************
+009400     PERFORM 2100-ROLLOVER-TENURE
+009500         THRU 2100-ROLLOVER-TENURE-EXIT.
+009600     WRITE EMP-RECORD OF EMP-MASTER-OUT-FILE
+009700         FROM EMP-RECORD OF EMP-MASTER-IN-FILE.
+009800     ADD 1 TO WS-RECORD-COUNT.
+009900     PERFORM 2900-READ-MASTER-IN
+010000         THRU 2900-READ-MASTER-IN-EXIT.
+010100 2000-PROCESS-RECORD-EXIT.
+010200     EXIT.
+010300*
+010400************************************************************
+010500 2100-ROLLOVER-TENURE.
+010600************************************************************
+010700     MOVE EMP-YOE-CUR OF EMP-MASTER-IN-FILE TO WS-YOE-CARRY.
+010800     ADD WS-YOE-CARRY TO EMP-YOE-TOTAL OF EMP-MASTER-IN-FILE.
+010900     MOVE ZERO TO EMP-YOE-CUR OF EMP-MASTER-IN-FILE.
+011000 2100-ROLLOVER-TENURE-EXIT.
+011100     EXIT.
+011200*
+011300************************************************************
+011400 2900-READ-MASTER-IN.
+011500************************************************************
+011600     READ EMP-MASTER-IN-FILE
+011700         AT END
+011800             MOVE "Y" TO WS-MAS-IN-EOF-SW
+011900     END-READ.
+012000 2900-READ-MASTER-IN-EXIT.
+012100     EXIT.
+012200*
+012300************************************************************
+012400 3000-FINALIZE.
+012500************************************************************
+012600     IF WS-MAS-IN-STATUS = "00"
+012700         CLOSE EMP-MASTER-IN-FILE
+012800     END-IF.
+012900     IF WS-MAS-OUT-STATUS = "00"
+013000         CLOSE EMP-MASTER-OUT-FILE
+013100     END-IF.
+013200     DISPLAY "EMPYER01 - RECORDS ROLLED OVER: "
+013300         WS-RECORD-COUNT.
+013400 3000-FINALIZE-EXIT.
+013500     EXIT.
