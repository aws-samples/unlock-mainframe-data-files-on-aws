@@ -0,0 +1,335 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPVAL01.
+000300 AUTHOR. MFDATA-APPLICATIONS-GROUP.
+000400 INSTALLATION. MFDATA.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900*  MODIFICATION HISTORY
+001000*------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   JDM   INITIAL VERSION - FIELD-EDIT VALIDATION
+001300*                   PASS AGAINST INCOMING EMP-RECORD FEED,
+001400*                   RUN BEFORE THE MASTER IS LOADED/UPDATED.
+001500************************************************************
+001600*
+001700************************************************************
+001800*  PURPOSE -                                                *
+001900*    EDITS EVERY INCOMING EMP-RECORD BEFORE IT IS ALLOWED TO *
+002000*    REACH THE EMPLOYEE MASTER.  EMP-DOB MUST BE A REAL      *
+002100*    CALENDAR DATE IN CCYY-MM-DD FORMAT, EMP-SALARY MUST BE  *
+002200*    POSITIVE AND UNDER A CONFIGURABLE CEILING (READ FROM    *
+002300*    THE EMPVCTL CONTROL CARD), EMP-DEPENDENTS-NUM MAY NOT   *
+002400*    BE NEGATIVE, AND EMP-YOE-CUR MAY NOT EXCEED             *
+002500*    EMP-YOE-TOTAL.  RECORDS THAT FAIL ANY EDIT ARE KEPT OFF *
+002600*    THE GOOD OUTPUT FILE AND LOGGED TO THE EXCEPTION REPORT *
+002700*    WITH THE EMP-ID AND THE FIELD THAT FAILED.              *
+002800************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-ZSERIES.
+003200 OBJECT-COMPUTER. IBM-ZSERIES.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT EMP-CTL-FILE ASSIGN TO EMPVCTL
+003600         ORGANIZATION IS SEQUENTIAL
+003700         ACCESS MODE IS SEQUENTIAL
+003800         FILE STATUS IS WS-CTL-STATUS.
+003900
+004000     SELECT EMP-INPUT-FILE ASSIGN TO EMPVIN
+004100         ORGANIZATION IS SEQUENTIAL
+004200         ACCESS MODE IS SEQUENTIAL
+004300         FILE STATUS IS WS-INPUT-STATUS.
+004400
+004500     SELECT EMP-GOOD-FILE ASSIGN TO EMPVGD
+004600         ORGANIZATION IS SEQUENTIAL
+004700         ACCESS MODE IS SEQUENTIAL
+004800         FILE STATUS IS WS-GOOD-STATUS.
+004900
+005000     SELECT EMP-EXCEPT-FILE ASSIGN TO EMPVEXC
+005100         ORGANIZATION IS SEQUENTIAL
+005200         ACCESS MODE IS SEQUENTIAL
+005300         FILE STATUS IS WS-EXCEPT-STATUS.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  EMP-CTL-FILE
+005700     RECORDING MODE IS F
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  EMP-CTL-RECORD.
+006000     05  EMP-CTL-SALARY-CEILING      PIC 9(7)V99.
+006100     05  FILLER                      PIC X(71).
+006200
+006300 FD  EMP-INPUT-FILE
+006400     RECORDING MODE IS F
+006500     LABEL RECORDS ARE STANDARD.
+006600     COPY EMPREC01.
+006700
+006800 FD  EMP-GOOD-FILE
+006900     RECORDING MODE IS F
+007000     LABEL RECORDS ARE STANDARD.
+007100     COPY EMPREC01.
+007200
+007300 FD  EMP-EXCEPT-FILE
+007400     RECORDING MODE IS F
+007500     LABEL RECORDS ARE STANDARD.
+007600 01  EMP-EXCEPT-LINE                 PIC X(80).
+007700 WORKING-STORAGE SECTION.
+007800 77  WS-CTL-STATUS                   PIC X(02)   VALUE "00".
+007900 77  WS-INPUT-STATUS                 PIC X(02)   VALUE "00".
+008000 77  WS-GOOD-STATUS                  PIC X(02)   VALUE "00".
+008100 77  WS-EXCEPT-STATUS                PIC X(02)   VALUE "00".
+008200*
+008300 77  WS-EOF-SW                       PIC X(01)   VALUE "N".
+008400     88  WS-EOF                      VALUE "Y".
+008500 77  WS-RECORD-OK-SW                 PIC X(01)   VALUE "Y".
+008600     88  WS-RECORD-OK                VALUE "Y".
+008700*
+008800 77  WS-SALARY-CEILING               PIC 9(7)V99 VALUE 99999.99.
+008900*
+009000 77  WS-INPUT-COUNT                  PIC 9(07)   COMP VALUE ZERO.
+009100 77  WS-GOOD-COUNT                   PIC 9(07)   COMP VALUE ZERO.
+009200 77  WS-EXCEPT-COUNT                 PIC 9(07)   COMP VALUE ZERO.
+009300*
+009400 01  WS-DOB-WORK.
+009500     05  WS-DOB-YYYY                 PIC 9(04).
+009600     05  WS-DOB-DASH1                PIC X(01).
+009700     05  WS-DOB-MM                   PIC 9(02).
+009800     05  WS-DOB-DASH2                PIC X(01).
+009900     05  WS-DOB-DD                   PIC 9(02).
+010000 01  WS-DOB-WORK-X REDEFINES WS-DOB-WORK.
+010100     05  WS-DOB-WORK-TEXT            PIC X(10).
+010200*
+010300 77  WS-DOB-MAX-DAY                  PIC 9(02)   VALUE ZERO.
+010400 77  WS-DOB-LEAP-SW                  PIC X(01)   VALUE "N".
+010500     88  WS-DOB-IS-LEAP              VALUE "Y".
+010510 77  WS-DOB-DIV-QUOTIENT             PIC 9(06)   VALUE ZERO.
+010520 77  WS-DOB-REM-4                    PIC 9(02)   VALUE ZERO.
+010530 77  WS-DOB-REM-100                  PIC 9(02)   VALUE ZERO.
+010540 77  WS-DOB-REM-400                  PIC 9(02)   VALUE ZERO.
+010600*
+010700 01  WS-MONTH-DAYS-TABLE.
+010800     05  WS-MONTH-DAYS-ENTRY         PIC 9(02)   OCCURS 12 TIMES.
+010900*
+011000 01  WS-EXCEPT-DETAIL.
+011100     05  FILLER                      PIC X(01)   VALUE SPACE.
+011200     05  WS-EX-EMP-ID                PIC ZZZZ9.
+011300     05  FILLER                      PIC X(03)   VALUE SPACE.
+011400     05  WS-EX-FIELD                 PIC X(16).
+011500     05  FILLER                      PIC X(02)   VALUE SPACE.
+011600     05  WS-EX-REASON                PIC X(40).
+011700 PROCEDURE DIVISION.
+011800************************************************************
+011900 0000-MAINLINE.
+012000************************************************************
+012100     PERFORM 1000-INITIALIZE
+012200         THRU 1000-INITIALIZE-EXIT.
+012300     PERFORM 2000-EDIT-RECORD
+012400         THRU 2000-EDIT-RECORD-EXIT
+012500         UNTIL WS-EOF.
+012600     PERFORM 3000-FINALIZE
+012700         THRU 3000-FINALIZE-EXIT.
+012800     GOBACK.
+012900*
+013000************************************************************
+013100 1000-INITIALIZE.
+013200************************************************************
+013300     MOVE 31 TO WS-MONTH-DAYS-ENTRY(01).
+013400     MOVE 28 TO WS-MONTH-DAYS-ENTRY(02).
+013500     MOVE 31 TO WS-MONTH-DAYS-ENTRY(03).
+013600     MOVE 30 TO WS-MONTH-DAYS-ENTRY(04).
+013700     MOVE 31 TO WS-MONTH-DAYS-ENTRY(05).
+013800     MOVE 30 TO WS-MONTH-DAYS-ENTRY(06).
+013900     MOVE 31 TO WS-MONTH-DAYS-ENTRY(07).
+014000     MOVE 31 TO WS-MONTH-DAYS-ENTRY(08).
+014100     MOVE 30 TO WS-MONTH-DAYS-ENTRY(09).
+014200     MOVE 31 TO WS-MONTH-DAYS-ENTRY(10).
+014300     MOVE 30 TO WS-MONTH-DAYS-ENTRY(11).
+014400     MOVE 31 TO WS-MONTH-DAYS-ENTRY(12).
+014500*
+014600     OPEN INPUT EMP-CTL-FILE.
+014700     IF WS-CTL-STATUS = "00"
+014800         READ EMP-CTL-FILE
+014900             AT END
+015000                 CONTINUE
+015100         END-READ
+015200         IF WS-CTL-STATUS = "00"
+015300             MOVE EMP-CTL-SALARY-CEILING TO WS-SALARY-CEILING
+015400         END-IF
+015500         CLOSE EMP-CTL-FILE
+015600     END-IF.
+015700*
+015800     OPEN INPUT  EMP-INPUT-FILE.
+015900     OPEN OUTPUT EMP-GOOD-FILE.
+016000     OPEN OUTPUT EMP-EXCEPT-FILE.
+016100     IF WS-INPUT-STATUS NOT = "00" OR
+016200        WS-GOOD-STATUS  NOT = "00" OR
+016300        WS-EXCEPT-STATUS NOT = "00"
+016400         DISPLAY "EMPVAL01 - OPEN FAILED - " WS-INPUT-STATUS
+016500             " " WS-GOOD-STATUS " " WS-EXCEPT-STATUS
+016600         MOVE "Y" TO WS-EOF-SW
+016700         GO TO 1000-INITIALIZE-EXIT
+016800     END-IF.
+016900     PERFORM 2900-READ-INPUT
+017000         THRU 2900-READ-INPUT-EXIT.
+017100 1000-INITIALIZE-EXIT.
+017200     EXIT.
+017300*
+017400************************************************************
+017500 2000-EDIT-RECORD.
+017600************************************************************
+017700     MOVE "Y" TO WS-RECORD-OK-SW.
+017800     PERFORM 2100-EDIT-DOB
+017900         THRU 2100-EDIT-DOB-EXIT.
+018000     PERFORM 2200-EDIT-SALARY
+018100         THRU 2200-EDIT-SALARY-EXIT.
+018200     PERFORM 2300-EDIT-DEPENDENTS
+018300         THRU 2300-EDIT-DEPENDENTS-EXIT.
+018400     PERFORM 2400-EDIT-TENURE
+018500         THRU 2400-EDIT-TENURE-EXIT.
+018600     IF WS-RECORD-OK
+018700         MOVE EMP-RECORD OF EMP-INPUT-FILE
+018800             TO EMP-RECORD OF EMP-GOOD-FILE
+018900         WRITE EMP-RECORD OF EMP-GOOD-FILE
+019000         ADD 1 TO WS-GOOD-COUNT
+019100     END-IF.
+019200     PERFORM 2900-READ-INPUT
+019300         THRU 2900-READ-INPUT-EXIT.
+019400 2000-EDIT-RECORD-EXIT.
+019500     EXIT.
+019600*
+019700************************************************************
+019800 2100-EDIT-DOB.
+019900************************************************************
+020000     MOVE EMP-DOB OF EMP-INPUT-FILE TO WS-DOB-WORK-TEXT.
+020100     IF WS-DOB-DASH1 NOT = "-" OR WS-DOB-DASH2 NOT = "-" OR
+020200        WS-DOB-YYYY OF WS-DOB-WORK NOT NUMERIC OR
+020300        WS-DOB-MM   NOT NUMERIC OR
+020400        WS-DOB-DD   NOT NUMERIC
+020500         PERFORM 2800-LOG-EXCEPTION
+020600             THRU 2800-LOG-EXCEPTION-EXIT
+021100         GO TO 2100-EDIT-DOB-EXIT
+021200     END-IF.
+021300     IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+021400         MOVE "EMP-DOB"     TO WS-EX-FIELD
+021500         MOVE "MONTH NOT IN RANGE 01-12" TO WS-EX-REASON
+021600         PERFORM 2800-LOG-EXCEPTION
+021700             THRU 2800-LOG-EXCEPTION-EXIT
+021800         GO TO 2100-EDIT-DOB-EXIT
+021900     END-IF.
+022000     MOVE "N" TO WS-DOB-LEAP-SW.
+022010     DIVIDE WS-DOB-YYYY BY 4   GIVING WS-DOB-DIV-QUOTIENT
+022020         REMAINDER WS-DOB-REM-4.
+022030     DIVIDE WS-DOB-YYYY BY 100 GIVING WS-DOB-DIV-QUOTIENT
+022040         REMAINDER WS-DOB-REM-100.
+022050     DIVIDE WS-DOB-YYYY BY 400 GIVING WS-DOB-DIV-QUOTIENT
+022060         REMAINDER WS-DOB-REM-400.
+022100     IF WS-DOB-REM-4 = 0 AND
+022200        (WS-DOB-REM-100 NOT = 0 OR WS-DOB-REM-400 = 0)
+022400         MOVE "Y" TO WS-DOB-LEAP-SW
+022500     END-IF.
+022600     MOVE WS-MONTH-DAYS-ENTRY(WS-DOB-MM) TO WS-DOB-MAX-DAY.
+022700     IF WS-DOB-MM = 2 AND WS-DOB-IS-LEAP
+022800         MOVE 29 TO WS-DOB-MAX-DAY
+022900     END-IF.
+023000     IF WS-DOB-DD < 1 OR WS-DOB-DD > WS-DOB-MAX-DAY
+023100         MOVE "EMP-DOB"     TO WS-EX-FIELD
+023200         MOVE "DAY NOT VALID FOR GIVEN MONTH" TO WS-EX-REASON
+023300         PERFORM 2800-LOG-EXCEPTION
+023400             THRU 2800-LOG-EXCEPTION-EXIT
+023500     END-IF.
+023600 2100-EDIT-DOB-EXIT.
+023700     EXIT.
+023800*
+023900************************************************************
+024000 2200-EDIT-SALARY.
+024100************************************************************
+024200     IF EMP-SALARY OF EMP-INPUT-FILE NOT > ZERO
+024300         MOVE "EMP-SALARY"  TO WS-EX-FIELD
+024400         MOVE "SALARY MUST BE POSITIVE" TO WS-EX-REASON
+024500         PERFORM 2800-LOG-EXCEPTION
+024600             THRU 2800-LOG-EXCEPTION-EXIT
+024700     ELSE
+024800         IF EMP-SALARY OF EMP-INPUT-FILE > WS-SALARY-CEILING
+024900             MOVE "EMP-SALARY"  TO WS-EX-FIELD
+025000             MOVE "SALARY EXCEEDS CONFIGURED CEILING"
+025100                 TO WS-EX-REASON
+025200             PERFORM 2800-LOG-EXCEPTION
+025300                 THRU 2800-LOG-EXCEPTION-EXIT
+025400         END-IF
+025500     END-IF.
+025600 2200-EDIT-SALARY-EXIT.
+025700     EXIT.
+025800*
+025900************************************************************
+026000 2300-EDIT-DEPENDENTS.
+026100************************************************************
+026200     IF EMP-DEPENDENTS-NUM OF EMP-INPUT-FILE < ZERO
+026300         MOVE "EMP-DEPENDENTS"     TO WS-EX-FIELD
+026400         MOVE "DEPENDENTS COUNT MAY NOT BE NEGATIVE"
+026500             TO WS-EX-REASON
+026600         PERFORM 2800-LOG-EXCEPTION
+026700             THRU 2800-LOG-EXCEPTION-EXIT
+026800     END-IF.
+026900 2300-EDIT-DEPENDENTS-EXIT.
+027000     EXIT.
+027100*
+027200************************************************************
+027300 2400-EDIT-TENURE.
+027400************************************************************
+027500     IF EMP-YOE-CUR OF EMP-INPUT-FILE >
+027600        EMP-YOE-TOTAL OF EMP-INPUT-FILE
+027700         MOVE "EMP-YOE-CUR"  TO WS-EX-FIELD
+027800         MOVE "CURRENT YEAR YOE EXCEEDS TOTAL YOE"
+027900             TO WS-EX-REASON
+028000         PERFORM 2800-LOG-EXCEPTION
+028100             THRU 2800-LOG-EXCEPTION-EXIT
+028200     END-IF.
+028300 2400-EDIT-TENURE-EXIT.
+028400     EXIT.
+028500*
+028600************************************************************
+028700 2800-LOG-EXCEPTION.
+028800************************************************************
+028900     IF WS-EX-FIELD = SPACE
+029000         MOVE "EMP-DOB" TO WS-EX-FIELD
+029100         MOVE "NOT A VALID CALENDAR DATE" TO WS-EX-REASON
+029200     END-IF.
+029300     MOVE EMP-ID OF EMP-INPUT-FILE TO WS-EX-EMP-ID.
+029400     WRITE EMP-EXCEPT-LINE FROM WS-EXCEPT-DETAIL.
+029500     MOVE SPACE TO WS-EX-FIELD.
+029600     MOVE SPACE TO WS-EX-REASON.
+029700     MOVE "N" TO WS-RECORD-OK-SW.
+029800     ADD 1 TO WS-EXCEPT-COUNT.
+029900 2800-LOG-EXCEPTION-EXIT.
+030000     EXIT.
+030100*
+030200************************************************************
+030300 2900-READ-INPUT.
+030400************************************************************
+030500     READ EMP-INPUT-FILE
+030600         AT END
+030700             MOVE "Y" TO WS-EOF-SW
+030800             GO TO 2900-READ-INPUT-EXIT
+030900     END-READ.
+031000     ADD 1 TO WS-INPUT-COUNT.
+031100 2900-READ-INPUT-EXIT.
+031200     EXIT.
+031300*
+031400************************************************************
+031500 3000-FINALIZE.
+031600************************************************************
+031700     IF WS-INPUT-STATUS = "00"
+031800         CLOSE EMP-INPUT-FILE
+031900     END-IF.
+032000     IF WS-GOOD-STATUS = "00"
+032100         CLOSE EMP-GOOD-FILE
+032200     END-IF.
+032300     IF WS-EXCEPT-STATUS = "00"
+032400         CLOSE EMP-EXCEPT-FILE
+032500     END-IF.
+032600     DISPLAY "EMPVAL01 - INPUT: "  WS-INPUT-COUNT
+032700         " GOOD: " WS-GOOD-COUNT
+032800         " EXCEPTIONS: " WS-EXCEPT-COUNT.
+032900 3000-FINALIZE-EXIT.
+033000     EXIT.
